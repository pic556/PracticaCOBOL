@@ -1,79 +1,275 @@
-      ******************************************************************
-      * Author:Pedro Burgos
-      * Date:9/2/2024
-      * Purpose:Practica-Matematica
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATEMATICA7.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 Num1 Pic S9(3).
-       01 Num2 Pic 9(3).
-       01 Num3 Pic 9(3).
-
-
-       01 D1 PIC 9(3).
-       01 D3 PIC 9(3).
-
-
-       01 SUMA Pic 9(3) VALUE 0.
-       01 C1 PIC 9(2) VALUE 1.
-       01 C2 PIC 9(2) VALUE 1.
-
-       01 Res_Resto PIC 9(3).
-       01 BOOLEAN-VARIABLE   PIC 9 VALUE 0.
-
-       01 MyArray1 PIC 9(3) OCCURS 10 TIMES VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            DISPLAY "Ingrese su NU1: ".
-            ACCEPT Num1.
-
-            PERFORM NumPerf.
-            STOP RUN.
-
-
-       EsDivisorSinNum.
-              DIVIDE Num3 BY D3 GIVING Res_Resto REMAINDER Res_Resto.
-              IF Res_Resto  EQUAL TO 0
-                  THEN
-                      MOVE 1 TO BOOLEAN-VARIABLE
-              ELSE
-                      MOVE 0 TO BOOLEAN-VARIABLE
-              END-IF.
-
-
-
-
-
-       NumPerf.
-           COMPUTE Num2 = Num1 - 1.
-           DISPLAY "Armaremos nuestro  array con divisores sin Num1 "
-              PERFORM VARYING D1 FROM 1 BY 1 UNTIL D1 > Num2
-                     MOVE Num1 TO Num3
-                     MOVE D1 TO D3
-                     PERFORM EsDivisorSinNum
-                     IF BOOLEAN-VARIABLE  EQUAL TO 1 THEN
-                            MOVE D1 TO MyArray1(C1)
-                            DISPLAY "Posicion ", C1, ": ", MyArray1(C1)
-                            COMPUTE C1 =  C1 + 1
-                     END-IF
-              END-PERFORM.
-             PERFORM VARYING C2 FROM 1 BY 1 UNTIL C2 > 10
-             COMPUTE SUMA = MyArray1(C2) + SUMA
-             END-PERFORM.
-             IF SUMA EQUAL TO Num1 THEN
-                    DISPLAY "EL ", Num1
-                    DISPLAY "ES UN NUMERO PERFECTO"
-             ELSE
-                    DISPLAY "NO ES UN NUMERO PERFECTO"
-             END-IF.
-
-       END PROGRAM MATEMATICA7.
+      ******************************************************************
+      * Author:Pedro Burgos
+      * Date:9/2/2024
+      * Purpose:Practica-Matematica
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATEMATICA7 IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO "RPTPERF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULT-FILE-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+           SELECT RESULT-CSV ASSIGN TO "RESULTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULT-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE.
+       01  RESULT-FILE-LINEA        PIC X(100).
+
+       FD  RUN-LOG.
+           COPY "RUNLOGR.cpy".
+
+       FD  RESULT-CSV.
+           COPY "CSVREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 Num1 Pic S9(3).
+       01 Num2 Pic 9(3).
+       01 Num3 Pic 9(3).
+
+
+       01 D1 PIC 9(3).
+       01 D3 PIC 9(3).
+       01 PAR-DIVISOR PIC 9(3).
+       01 RAIZ-NUM1 PIC 9(3).
+
+
+       01 SUMA Pic 9(3) VALUE 0.
+       01 C1 PIC 9(2) VALUE 1.
+       01 C2 PIC 9(2) VALUE 1.
+
+       COPY "COMMFLDS.cpy".
+
+       01 MyArray1 PIC 9(3) OCCURS 64 TIMES VALUE 0.
+
+       01 MODO-EJECUCION PIC X(01) VALUE "I".
+           88 MODO-INDIVIDUAL VALUE "I".
+           88 MODO-RANGO      VALUE "R".
+
+       01 INICIO-RANGO PIC 9(3).
+       01 FIN-RANGO    PIC 9(3).
+
+       01 CLASIFICACION PIC X(10).
+
+       01 RESULT-FILE-STATUS PIC X(02).
+
+       01 NUM1-EDIT PIC ZZ9.
+       01 SUMA-EDIT PIC ZZ9.
+       01 DIVISOR-EDIT PIC ZZ9.
+       01 PUNTERO-LINEA PIC 9(03).
+
+       01 RUN-LOG-STATUS    PIC X(02).
+       01 CURRENT-DATE-FLD  PIC X(08).
+       01 CURRENT-TIME-FLD  PIC X(08).
+
+       01 RESULT-CSV-STATUS PIC X(02).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "MODO (I)NDIVIDUAL O (R)ANGO: ".
+           ACCEPT MODO-EJECUCION.
+
+           PERFORM REGISTRAR-LOG-INICIO.
+
+           OPEN OUTPUT RESULT-FILE.
+           MOVE "NUMERO / DIVISORES / CLASIFICACION" TO
+               RESULT-FILE-LINEA.
+           WRITE RESULT-FILE-LINEA.
+
+           IF MODO-RANGO
+               PERFORM PROCESO-RANGO
+           ELSE
+               DISPLAY "Ingrese su NU1: "
+               PERFORM VALIDANUM1
+               PERFORM NumPerf
+           END-IF.
+
+           CLOSE RESULT-FILE.
+           PERFORM REGISTRAR-LOG-FIN.
+           GOBACK.
+
+       PROCESO-RANGO.
+      /RECORRE UN RANGO DE NUMEROS Y CLASIFICA CADA UNO COMO
+      /DEFICIENTE, PERFECTO O ABUNDANTE
+           DISPLAY "Ingrese el inicio del rango: ".
+           PERFORM VALIDAINIRAN.
+           DISPLAY "Ingrese el fin del rango: ".
+           PERFORM VALIDAFINRAN.
+
+           MOVE INICIO-RANGO TO Num1.
+           PERFORM UNTIL Num1 > FIN-RANGO
+               PERFORM NumPerf
+               ADD 1 TO Num1
+           END-PERFORM.
+
+       EsDivisorSinNum.
+              DIVIDE Num3 BY D3 GIVING Res_Resto REMAINDER Res_Resto.
+              IF Res_Resto  EQUAL TO 0
+                  THEN
+                      MOVE 1 TO BOOLEAN-VARIABLE
+              ELSE
+                      MOVE 0 TO BOOLEAN-VARIABLE
+              END-IF.
+
+
+       NumPerf.
+      /BUSCA LOS DIVISORES PROPIOS DE Num1 RECORRIENDO SOLO HASTA LA
+      /RAIZ CUADRADA Y AGREGANDO EL DIVISOR PAR (Num1 / D1) DIRECTO,
+      /EN VEZ DE PROBAR CADA CANDIDATO HASTA Num1 - 1
+           MOVE 1 TO C1.
+           MOVE 0 TO SUMA.
+           PERFORM VARYING C2 FROM 1 BY 1 UNTIL C2 > 64
+               MOVE 0 TO MyArray1(C2)
+           END-PERFORM.
+
+           COMPUTE RAIZ-NUM1 = FUNCTION INTEGER(
+                   FUNCTION SQRT(Num1)).
+
+           DISPLAY "Armaremos nuestro  array con divisores sin Num1 ".
+              PERFORM VARYING D1 FROM 1 BY 1 UNTIL D1 > RAIZ-NUM1
+                     MOVE Num1 TO Num3
+                     MOVE D1 TO D3
+                     PERFORM EsDivisorSinNum
+                     IF BOOLEAN-VARIABLE EQUAL TO 1 AND
+                           D1 NOT = Num1 THEN
+                            MOVE D1 TO MyArray1(C1)
+                            DISPLAY "Posicion ", C1, ": ", MyArray1(C1)
+                            COMPUTE C1 =  C1 + 1
+                            COMPUTE PAR-DIVISOR = Num1 / D1
+                            IF PAR-DIVISOR NOT = D1 AND
+                                  PAR-DIVISOR NOT = Num1 THEN
+                                MOVE PAR-DIVISOR TO MyArray1(C1)
+                                DISPLAY "Posicion ", C1, ": ",
+                                    MyArray1(C1)
+                                COMPUTE C1 = C1 + 1
+                            END-IF
+                     END-IF
+              END-PERFORM.
+             PERFORM VARYING C2 FROM 1 BY 1 UNTIL C2 > 64
+             COMPUTE SUMA = MyArray1(C2) + SUMA
+             END-PERFORM.
+             EVALUATE TRUE
+                 WHEN SUMA < Num1
+                     MOVE "DEFICIENTE" TO CLASIFICACION
+                     DISPLAY "EL " Num1 " ES DEFICIENTE"
+                 WHEN SUMA = Num1
+                     MOVE "PERFECTO" TO CLASIFICACION
+                     DISPLAY "EL " Num1 " ES UN NUMERO PERFECTO"
+                 WHEN SUMA > Num1
+                     MOVE "ABUNDANTE" TO CLASIFICACION
+                     DISPLAY "EL " Num1 " ES ABUNDANTE"
+             END-EVALUATE.
+             PERFORM ESCRIBIR-RESULTADO.
+             PERFORM ESCRIBIR-CSV.
+
+       ESCRIBIR-RESULTADO.
+      /GRABA NUMERO, LISTA DE DIVISORES Y CLASIFICACION EN EL ARCHIVO
+      /DE RESULTADOS
+           MOVE Num1 TO NUM1-EDIT.
+           MOVE SPACES TO RESULT-FILE-LINEA.
+           MOVE 1 TO PUNTERO-LINEA.
+           STRING NUM1-EDIT DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               CLASIFICACION DELIMITED BY SIZE
+               ") DIVISORES: " DELIMITED BY SIZE
+               INTO RESULT-FILE-LINEA
+               WITH POINTER PUNTERO-LINEA.
+           PERFORM VARYING C2 FROM 1 BY 1 UNTIL C2 > 64
+               IF MyArray1(C2) NOT = ZEROES
+                   MOVE MyArray1(C2) TO DIVISOR-EDIT
+                   STRING DIVISOR-EDIT DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       INTO RESULT-FILE-LINEA
+                       WITH POINTER PUNTERO-LINEA
+               END-IF
+           END-PERFORM.
+           WRITE RESULT-FILE-LINEA.
+
+       ESCRIBIR-CSV.
+      /AGREGA UNA FILA AL EXTRACTO COMPARTIDO RESULTCSV CON LA
+      /CLASIFICACION DEL NUMERO ACTUAL
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           MOVE SUMA TO SUMA-EDIT.
+           MOVE SPACES TO CSV-LINEA.
+           STRING "MATEMATICA7" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CURRENT-DATE-FLD DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               NUM1-EDIT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               SUMA-EDIT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CLASIFICACION DELIMITED BY SIZE
+               INTO CSV-LINEA.
+           OPEN EXTEND RESULT-CSV.
+           IF RESULT-CSV-STATUS NOT = "00"
+               OPEN OUTPUT RESULT-CSV
+           END-IF.
+           WRITE CSV-RECORD.
+           CLOSE RESULT-CSV.
+
+       REGISTRAR-LOG-INICIO.
+      /DEJA CONSTANCIA DEL INICIO DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA7" TO RL-PROGRAMA.
+           MOVE "INICIO" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       REGISTRAR-LOG-FIN.
+      /DEJA CONSTANCIA DEL FIN DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA7" TO RL-PROGRAMA.
+           MOVE "FIN" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDANUM1,
+                                     CAMPO-GENERICO BY Num1.
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDAINIRAN,
+                                     CAMPO-GENERICO BY INICIO-RANGO.
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDAFINRAN,
+                                     CAMPO-GENERICO BY FIN-RANGO.
+
+       END PROGRAM MATEMATICA7.
