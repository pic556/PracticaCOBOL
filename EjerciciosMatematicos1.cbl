@@ -1,65 +1,393 @@
-      ******************************************************************
-      * Author: Pedro Burgos
-      * Date: 6/1/24
-      * Purpose: Practica-Matematica
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATEMATICA1.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 Num1      PIC 9(3).
-      / Define un campo numérico de tres dígitos.
-      / La notación 9 en COBOL se utiliza para representar dígitos numéricos.
-      / El (3) indica que el campo tendrá tres dígitos en total.
-
-       01 Num2      PIC 9(3).
-
-       01 Resultado PIC 9(3)V9(2).
-      / Variable que guardará el resultado.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Ingrese su NU1: ".
-           ACCEPT Num1.
-           DISPLAY SPACE.
-           DISPLAY "Ingrese su NU2: ".
-           ACCEPT Num2.
-
-           DISPLAY "Programa de funciones simples en COBOL".
-           DISPLAY "Resultados:".
-
-           PERFORM Doble.
-           PERFORM Suma.
-           PERFORM Distancia.
-      / PERFORM se utiliza para ejecutar una sección de código que ha sido identificada
-      / mediante un nombre específico.
-
-
-
-           STOP RUN.
-
-       Doble.
-           MULTIPLY Num1 BY 2 GIVING Resultado.
-           DISPLAY "Doble: " Resultado.
-
-      /Multiplica Num1 por 2 y almacena el resultado en Resultado.
-
-       Suma.
-           ADD Num1 TO Num2 GIVING Resultado.
-           DISPLAY "Suma: " Resultado.
-      /resultado = num1 + num2
-      /Suma Num1 y Num2 y almacena el resultado en Resultado.
-
-       Distancia.
-           COMPUTE Resultado = Num1**2 + Num2**2.
-           COMPUTE Resultado = FUNCTION SQRT(Resultado).
-           DISPLAY "Distancia: " Resultado.
-
-      /Calcula el cuadrado de Num1 y Num2, los suma y almacena en Resultado.
-      /Calcula la raíz cuadrada del resultado anterior y almacena en Resultado.
-
-       END PROGRAM MATEMATICA1.
+      ******************************************************************
+      * Author: Pedro Burgos
+      * Date: 6/1/24
+      * Purpose: Practica-Matematica
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATEMATICA1 IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES-FILE ASSIGN TO "PARES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARES-STATUS.
+
+           SELECT REPORTE-MATE1 ASSIGN TO "RPTMATE1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORTE-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+           SELECT RESULT-CSV ASSIGN TO "RESULTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULT-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARES-FILE.
+       01  PAR-RECORD.
+           05  PR-NUM1             PIC 9(3).
+           05  PR-NUM2             PIC 9(3).
+
+       FD  REPORTE-MATE1.
+       01  REPORTE-LINEA           PIC X(100).
+
+       FD  RUN-LOG.
+           COPY "RUNLOGR.cpy".
+
+       FD  RESULT-CSV.
+           COPY "CSVREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 Num1      PIC 9(3).
+      / Define un campo numérico de tres dígitos.
+      / La notación 9 en COBOL se utiliza para representar dígitos numéricos.
+      / El (3) indica que el campo tendrá tres dígitos en total.
+
+       01 Num2      PIC 9(3).
+
+       01 Resultado PIC 9(3)V9(2).
+      / Variable que guardará el resultado.
+
+       01 MODO-EJECUCION PIC X(01) VALUE "I".
+           88 MODO-INTERACTIVO VALUE "I".
+           88 MODO-BATCH       VALUE "B".
+
+       01 PARES-STATUS     PIC X(02).
+       01 REPORTE-STATUS   PIC X(02).
+       01 PARES-EOF-SW     PIC X(01) VALUE "N".
+           88 PARES-EOF VALUE "Y".
+
+       01 MAX-RESULTADO PIC 9(3)V9(2) VALUE 999.99.
+       01 WS-CALC       PIC 9(7)V9(2).
+       01 OPERACION-ERROR-SW PIC X(01) VALUE "N".
+           88 OPERACION-ERROR VALUE "Y".
+
+       01 LINEAS-EN-PAGINA PIC 9(02) VALUE 0.
+       01 NUM-PAGINA       PIC 9(03) VALUE 0.
+       01 MAX-LINEAS-PAGINA PIC 9(02) VALUE 40.
+
+      * Columnas del reporte para cada operacion: el numero formateado
+      * o "ERROR" cuando el resultado no entra en Resultado.
+       01 RPT-DOBLE     PIC X(10).
+       01 RPT-SUMA      PIC X(10).
+       01 RPT-RESTA     PIC X(10).
+       01 RPT-PRODUCTO  PIC X(10).
+       01 RPT-PROMEDIO  PIC X(10).
+       01 RPT-DISTANCIA PIC X(10).
+
+       01 RESULTADO-EDIT PIC ZZZ9.99.
+
+       01 RUN-LOG-STATUS    PIC X(02).
+       01 CURRENT-DATE-FLD  PIC X(08).
+       01 CURRENT-TIME-FLD  PIC X(08).
+
+       01 RESULT-CSV-STATUS PIC X(02).
+
+       LINKAGE SECTION.
+      /LK-MODO-EJECUCION ES OPCIONAL: EJERCHAIN LO PASA CON "B" PARA
+      /CORRER LA CADENA NOCTURNA SIN OPERADOR EN LA CONSOLA; CUANDO SE
+      /LLAMA SIN PARAMETRO (EJERMENU, O EL PROGRAMA SUELTO) SE SIGUE
+      /PREGUNTANDO POR CONSOLA COMO ANTES
+       01 LK-MODO-EJECUCION PIC X(01).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-MODO-EJECUCION.
+       MAIN-PROCEDURE.
+           IF ADDRESS OF LK-MODO-EJECUCION = NULL
+               DISPLAY "MODO (I)NTERACTIVO O (B)ATCH: "
+               ACCEPT MODO-EJECUCION
+           ELSE
+               MOVE LK-MODO-EJECUCION TO MODO-EJECUCION
+           END-IF.
+
+           PERFORM REGISTRAR-LOG-INICIO.
+
+           IF MODO-BATCH
+               PERFORM PROCESO-BATCH
+           ELSE
+               PERFORM PROCESO-INTERACTIVO
+           END-IF.
+
+           PERFORM REGISTRAR-LOG-FIN.
+           GOBACK.
+
+       PROCESO-INTERACTIVO.
+           DISPLAY "Ingrese su NU1: ".
+           PERFORM VALIDANUM1.
+           DISPLAY SPACE.
+           DISPLAY "Ingrese su NU2: ".
+           PERFORM VALIDANUM2.
+
+           DISPLAY "Programa de funciones simples en COBOL".
+           DISPLAY "Resultados:".
+
+           PERFORM Doble.
+           PERFORM Suma.
+           PERFORM Resta.
+           PERFORM Producto.
+           PERFORM Promedio.
+           PERFORM Distancia.
+           PERFORM ESCRIBIR-CSV.
+      / PERFORM se utiliza para ejecutar una sección de código que ha sido identificada
+      / mediante un nombre específico.
+
+       PROCESO-BATCH.
+      /LEE PARES-FILE Y ESCRIBE UN REPORTE PAGINADO CON LAS 6 OPERACIONES
+           OPEN INPUT PARES-FILE.
+           OPEN OUTPUT REPORTE-MATE1.
+
+           PERFORM ESCRIBIR-ENCABEZADO.
+
+           READ PARES-FILE
+               AT END MOVE "Y" TO PARES-EOF-SW
+           END-READ.
+
+           PERFORM UNTIL PARES-EOF
+               MOVE PR-NUM1 TO Num1
+               MOVE PR-NUM2 TO Num2
+
+               PERFORM Doble
+               PERFORM Suma
+               PERFORM Resta
+               PERFORM Producto
+               PERFORM Promedio
+               PERFORM Distancia
+               PERFORM ESCRIBIR-DETALLE
+               PERFORM ESCRIBIR-CSV
+
+               READ PARES-FILE
+                   AT END MOVE "Y" TO PARES-EOF-SW
+               END-READ
+           END-PERFORM.
+
+           CLOSE PARES-FILE.
+           CLOSE REPORTE-MATE1.
+
+       ESCRIBIR-ENCABEZADO.
+           ADD 1 TO NUM-PAGINA.
+           MOVE SPACES TO REPORTE-LINEA.
+           STRING "MATEMATICA1 - REPORTE DE OPERACIONES  PAGINA "
+               DELIMITED BY SIZE
+               NUM-PAGINA DELIMITED BY SIZE
+               INTO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+           MOVE "NUM1 NUM2 DOBLE  SUMA  RESTA PRODUCTO PROMEDIO DISTANC"
+               TO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+           MOVE 0 TO LINEAS-EN-PAGINA.
+
+       ESCRIBIR-DETALLE.
+           IF LINEAS-EN-PAGINA >= MAX-LINEAS-PAGINA
+               PERFORM ESCRIBIR-ENCABEZADO
+           END-IF.
+           MOVE SPACES TO REPORTE-LINEA.
+           STRING Num1 DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               Num2 DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RPT-DOBLE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RPT-SUMA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RPT-RESTA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RPT-PRODUCTO DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RPT-PROMEDIO DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RPT-DISTANCIA DELIMITED BY SIZE
+               INTO REPORTE-LINEA.
+           WRITE REPORTE-LINEA.
+           ADD 1 TO LINEAS-EN-PAGINA.
+
+       ESCRIBIR-CSV.
+      /AGREGA UNA FILA AL EXTRACTO COMPARTIDO RESULTCSV CON LAS
+      /OPERACIONES DEL PAR ACTUAL
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           MOVE SPACES TO CSV-LINEA.
+           STRING "MATEMATICA1" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CURRENT-DATE-FLD DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Num1 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Num2 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               RPT-DOBLE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               RPT-SUMA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               RPT-RESTA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               RPT-PRODUCTO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               RPT-PROMEDIO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               RPT-DISTANCIA DELIMITED BY SIZE
+               INTO CSV-LINEA.
+           OPEN EXTEND RESULT-CSV.
+           IF RESULT-CSV-STATUS NOT = "00"
+               OPEN OUTPUT RESULT-CSV
+           END-IF.
+           WRITE CSV-RECORD.
+           CLOSE RESULT-CSV.
+
+       Doble.
+           MOVE "N" TO OPERACION-ERROR-SW.
+           COMPUTE WS-CALC = Num1 * 2.
+           PERFORM VERIFICAR-DESBORDE.
+           IF OPERACION-ERROR
+               MOVE "ERROR" TO RPT-DOBLE
+               DISPLAY "Doble: ERROR - fuera de rango"
+           ELSE
+               MOVE WS-CALC TO Resultado
+               MOVE Resultado TO RESULTADO-EDIT
+               MOVE RESULTADO-EDIT TO RPT-DOBLE
+               DISPLAY "Doble: " Resultado
+           END-IF.
+
+      /Multiplica Num1 por 2 y almacena el resultado en Resultado.
+
+       Suma.
+           MOVE "N" TO OPERACION-ERROR-SW.
+           COMPUTE WS-CALC = Num1 + Num2.
+           PERFORM VERIFICAR-DESBORDE.
+           IF OPERACION-ERROR
+               MOVE "ERROR" TO RPT-SUMA
+               DISPLAY "Suma: ERROR - fuera de rango"
+           ELSE
+               MOVE WS-CALC TO Resultado
+               MOVE Resultado TO RESULTADO-EDIT
+               MOVE RESULTADO-EDIT TO RPT-SUMA
+               DISPLAY "Suma: " Resultado
+           END-IF.
+      /resultado = num1 + num2
+      /Suma Num1 y Num2 y almacena el resultado en Resultado.
+
+       Resta.
+           MOVE "N" TO OPERACION-ERROR-SW.
+           IF Num1 >= Num2
+               COMPUTE WS-CALC = Num1 - Num2
+           ELSE
+               COMPUTE WS-CALC = Num2 - Num1
+           END-IF.
+           PERFORM VERIFICAR-DESBORDE.
+           IF OPERACION-ERROR
+               MOVE "ERROR" TO RPT-RESTA
+               DISPLAY "Resta: ERROR - fuera de rango"
+           ELSE
+               MOVE WS-CALC TO Resultado
+               MOVE Resultado TO RESULTADO-EDIT
+               MOVE RESULTADO-EDIT TO RPT-RESTA
+               DISPLAY "Resta: " Resultado
+           END-IF.
+
+       Producto.
+           MOVE "N" TO OPERACION-ERROR-SW.
+           COMPUTE WS-CALC = Num1 * Num2.
+           PERFORM VERIFICAR-DESBORDE.
+           IF OPERACION-ERROR
+               MOVE "ERROR" TO RPT-PRODUCTO
+               DISPLAY "Producto: ERROR - fuera de rango"
+           ELSE
+               MOVE WS-CALC TO Resultado
+               MOVE Resultado TO RESULTADO-EDIT
+               MOVE RESULTADO-EDIT TO RPT-PRODUCTO
+               DISPLAY "Producto: " Resultado
+           END-IF.
+
+       Promedio.
+           MOVE "N" TO OPERACION-ERROR-SW.
+           COMPUTE WS-CALC = (Num1 + Num2) / 2.
+           PERFORM VERIFICAR-DESBORDE.
+           IF OPERACION-ERROR
+               MOVE "ERROR" TO RPT-PROMEDIO
+               DISPLAY "Promedio: ERROR - fuera de rango"
+           ELSE
+               MOVE WS-CALC TO Resultado
+               MOVE Resultado TO RESULTADO-EDIT
+               MOVE RESULTADO-EDIT TO RPT-PROMEDIO
+               DISPLAY "Promedio: " Resultado
+           END-IF.
+
+       Distancia.
+           MOVE "N" TO OPERACION-ERROR-SW.
+           COMPUTE WS-CALC = Num1 ** 2 + Num2 ** 2.
+           COMPUTE WS-CALC = FUNCTION SQRT(WS-CALC).
+           PERFORM VERIFICAR-DESBORDE.
+           IF OPERACION-ERROR
+               MOVE "ERROR" TO RPT-DISTANCIA
+               DISPLAY "Distancia: ERROR - fuera de rango"
+           ELSE
+               MOVE WS-CALC TO Resultado
+               MOVE Resultado TO RESULTADO-EDIT
+               MOVE RESULTADO-EDIT TO RPT-DISTANCIA
+               DISPLAY "Distancia: " Resultado
+           END-IF.
+
+      /Calcula el cuadrado de Num1 y Num2, los suma y almacena en Resultado.
+      /Calcula la raíz cuadrada del resultado anterior y almacena en Resultado.
+
+       VERIFICAR-DESBORDE.
+      /MARCA ERROR SI EL RESULTADO INTERMEDIO NO ENTRA EN Resultado
+           IF WS-CALC > MAX-RESULTADO
+               MOVE "Y" TO OPERACION-ERROR-SW
+           END-IF.
+
+       REGISTRAR-LOG-INICIO.
+      /DEJA CONSTANCIA DEL INICIO DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA1" TO RL-PROGRAMA.
+           MOVE "INICIO" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       REGISTRAR-LOG-FIN.
+      /DEJA CONSTANCIA DEL FIN DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA1" TO RL-PROGRAMA.
+           MOVE "FIN" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDANUM1,
+                                     CAMPO-GENERICO BY Num1.
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDANUM2,
+                                     CAMPO-GENERICO BY Num2.
+
+       END PROGRAM MATEMATICA1.
