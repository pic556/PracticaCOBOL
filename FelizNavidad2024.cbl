@@ -1,55 +1,294 @@
-      ******************************************************************
-      * Author:Admi_Argentina
-      * Date:24/12/24
-      * Purpose:Celebrar-La-NAVIDAD-en-Linkedin
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Navidad2024.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 ALTURA       PIC 99 VALUE 5.
-       01 I            PIC 99 VALUE 0.
-       01 J            PIC 99 VALUE 0.
-       01 ESPACIOS     PIC 99 VALUE 0.
-       01 ESTRELLAS    PIC 99 VALUE 0.
-       01 LINEA        PIC X(50) VALUE SPACES.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "Ingrese la altura del arbol: ".
-           ACCEPT ALTURA.
-
-           PERFORM ArmandoArbolito.
-           DISPLAY "Feliz navidad y año nuevo 2025".
-           DISPLAY "Pedro Burgos - linkedIn/Pburgos123"
-           STOP RUN.
-
-       ArmandoArbolito.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > ALTURA
-             COMPUTE I = J
-             COMPUTE ESPACIOS = ALTURA - I
-             COMPUTE ESTRELLAS = 2 * I - 1
-             MOVE SPACES TO LINEA
-               PERFORM RELLENAR-ESPACIOS
-               PERFORM RELLENAR-ESTRELLAS
-               DISPLAY LINEA
-           END-PERFORM.
-
-
-       RELLENAR-ESPACIOS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ESPACIOS
-               MOVE " " TO LINEA(I:1)
-           END-PERFORM.
-
-       RELLENAR-ESTRELLAS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ESTRELLAS
-               MOVE "*" TO LINEA(ESPACIOS + I:1)
-           END-PERFORM.
-
-       END PROGRAM Navidad2024.
+      ******************************************************************
+      * Author:Admi_Argentina
+      * Date:24/12/24
+      * Purpose:Celebrar-La-NAVIDAD-en-Linkedin
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Navidad2024 IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECOR-CONTROL ASSIGN TO "DECORCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DECOR-CONTROL-STATUS.
+
+           SELECT EMPLEADOS ASSIGN TO "EMPLEADOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EMPLEADOS-STATUS.
+
+           SELECT TARJETAS-REPORT ASSIGN TO "RPTTARJE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TARJETAS-REPORT-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECOR-CONTROL.
+           COPY "DECORCTL.cpy".
+
+       FD  EMPLEADOS.
+       01  EMPLEADO-RECORD.
+           05  EMP-NOMBRE          PIC X(30).
+
+       FD  TARJETAS-REPORT.
+       01  TARJETAS-REPORT-LINEA   PIC X(50).
+
+       FD  RUN-LOG.
+           COPY "RUNLOGR.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 ALTURA       PIC 99 VALUE 5.
+       01 MAX-ALTURA   PIC 99 VALUE 25.
+       01 I            PIC 99 VALUE 0.
+       01 J            PIC 99 VALUE 0.
+       01 ESPACIOS     PIC 99 VALUE 0.
+       01 ESTRELLAS    PIC 99 VALUE 0.
+       01 LINEA        PIC X(50) VALUE SPACES.
+
+       01 SIMBOLO-DECORACION PIC X(01) VALUE "*".
+       01 ANCHO-TRONCO       PIC 9(02) VALUE 3.
+
+       01 MODO-EJECUCION PIC X(01) VALUE "I".
+           88 MODO-INTERACTIVO VALUE "I".
+           88 MODO-BATCH       VALUE "B".
+
+       01 DECOR-CONTROL-STATUS  PIC X(02).
+       01 EMPLEADOS-STATUS      PIC X(02).
+       01 TARJETAS-REPORT-STATUS PIC X(02).
+
+       01 EMPLEADOS-EOF-SW PIC X(01) VALUE "N".
+           88 EMPLEADOS-EOF VALUE "Y".
+
+       01 ALTURA-VALIDA-SW PIC X(01) VALUE "Y".
+           88 ALTURA-VALIDA VALUE "Y".
+
+       01 RUN-LOG-STATUS    PIC X(02).
+       01 CURRENT-DATE-FLD  PIC X(08).
+       01 CURRENT-TIME-FLD  PIC X(08).
+
+       LINKAGE SECTION.
+      /LK-MODO-EJECUCION ES OPCIONAL: EJERCHAIN LO PASA CON "B" PARA
+      /CORRER LA CADENA NOCTURNA SIN OPERADOR EN LA CONSOLA; CUANDO SE
+      /LLAMA SIN PARAMETRO (EJERMENU, O EL PROGRAMA SUELTO) SE SIGUE
+      /PREGUNTANDO POR CONSOLA COMO ANTES
+       01 LK-MODO-EJECUCION PIC X(01).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-MODO-EJECUCION.
+       MAIN-PROCEDURE.
+           PERFORM LEER-CONTROL.
+
+           IF ADDRESS OF LK-MODO-EJECUCION = NULL
+               DISPLAY "MODO (I)NTERACTIVO O (B)ATCH DE TARJETAS: "
+               ACCEPT MODO-EJECUCION
+           ELSE
+               MOVE LK-MODO-EJECUCION TO MODO-EJECUCION
+           END-IF.
+
+           PERFORM REGISTRAR-LOG-INICIO.
+
+           IF MODO-BATCH
+               PERFORM PROCESO-BATCH THRU PROCESO-BATCH-EXIT
+           ELSE
+               PERFORM PROCESO-INTERACTIVO
+           END-IF.
+
+           PERFORM REGISTRAR-LOG-FIN.
+           GOBACK.
+
+       LEER-CONTROL.
+      /LEE EL SIMBOLO DE DECORACION Y EL ANCHO DEL TRONCO. SI NO HAY
+      /ARCHIVO DE CONTROL, SE USAN LOS VALORES POR DEFECTO (* Y 3)
+           OPEN INPUT DECOR-CONTROL.
+           READ DECOR-CONTROL
+               AT END
+                   DISPLAY "SIN CONTROL, SE USA DECORACION POR DEFECTO"
+               NOT AT END
+                   MOVE CR-SIMBOLO TO SIMBOLO-DECORACION
+                   MOVE CR-ANCHO-TRONCO TO ANCHO-TRONCO
+           END-READ.
+           CLOSE DECOR-CONTROL.
+
+       PROCESO-INTERACTIVO.
+           DISPLAY "Ingrese la altura del arbol: ".
+           PERFORM VALIDAALTURA.
+           PERFORM VALIDAR-ALTURA.
+           IF ALTURA-VALIDA
+               PERFORM ArmandoArbolito
+               DISPLAY "Feliz navidad y año nuevo 2025"
+               DISPLAY "Pedro Burgos - linkedIn/Pburgos123"
+           END-IF.
+
+       VALIDAR-ALTURA.
+      /LINEA TIENE 50 POSICIONES Y LA FILA MAS ANCHA (LA ULTIMA) USA
+      /(ALTURA - 1) ESPACIOS MAS (2 * ALTURA - 1) ESTRELLAS, PERO
+      /ESPACIOS Y ESTRELLAS NUNCA OCURREN JUNTOS EN LA MISMA FILA:
+      /EL ANCHO REAL DE CADA FILA ES ESPACIOS(I) + ESTRELLAS(I) =
+      /ALTURA + I - 1, MAXIMO EN LA ULTIMA FILA (I = ALTURA), DONDE
+      /DA 2 * ALTURA - 1 POSICIONES
+           MOVE "Y" TO ALTURA-VALIDA-SW.
+           IF ALTURA = 0 OR (2 * ALTURA - 1) > LENGTH OF LINEA
+               MOVE "N" TO ALTURA-VALIDA-SW
+               DISPLAY "ALTURA INVALIDA: EL ARBOL NO ENTRA EN LINEA "
+                   "(MAXIMO " MAX-ALTURA ")"
+           END-IF.
+
+       PROCESO-BATCH.
+      /LEE UNA LISTA DE NOMBRES DE EMPLEADOS Y ESCRIBE UN ARBOL MAS
+      /SALUDO PERSONALIZADO POR CADA UNO EN EL ARCHIVO DE TARJETAS
+           PERFORM VALIDAR-ALTURA.
+           IF NOT ALTURA-VALIDA
+               MOVE MAX-ALTURA TO ALTURA
+           END-IF.
+
+           OPEN INPUT EMPLEADOS.
+      /SI EMPLEADOS NO EXISTE, OPEN INPUT FALLA (STATUS DISTINTO DE 00)
+      /Y UN READ SOBRE UN ARCHIVO QUE NO ABRIO NO DISPARA AT END, ASI
+      /QUE HAY QUE SALIR ANTES DE INTENTAR LEERLO EN VEZ DE CAER EN UN
+      /PERFORM UNTIL QUE NUNCA VE EL FIN DE ARCHIVO
+           IF EMPLEADOS-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EMPLEADOS, STATUS: "
+                   EMPLEADOS-STATUS
+               GO TO PROCESO-BATCH-EXIT
+           END-IF.
+
+           OPEN OUTPUT TARJETAS-REPORT.
+
+           READ EMPLEADOS
+               AT END MOVE "Y" TO EMPLEADOS-EOF-SW
+           END-READ.
+
+           PERFORM UNTIL EMPLEADOS-EOF
+               PERFORM ESCRIBIR-TARJETA
+               READ EMPLEADOS
+                   AT END MOVE "Y" TO EMPLEADOS-EOF-SW
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLEADOS.
+           CLOSE TARJETAS-REPORT.
+       PROCESO-BATCH-EXIT.
+           EXIT.
+
+       ESCRIBIR-TARJETA.
+           MOVE SPACES TO TARJETAS-REPORT-LINEA.
+           STRING "FELIZ NAVIDAD, " DELIMITED BY SIZE
+               EMP-NOMBRE DELIMITED BY SIZE
+               INTO TARJETAS-REPORT-LINEA.
+           WRITE TARJETAS-REPORT-LINEA.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > ALTURA
+             COMPUTE I = J
+             COMPUTE ESPACIOS = ALTURA - I
+             COMPUTE ESTRELLAS = 2 * I - 1
+             MOVE SPACES TO LINEA
+               PERFORM RELLENAR-ESPACIOS
+               PERFORM RELLENAR-ESTRELLAS
+               MOVE LINEA TO TARJETAS-REPORT-LINEA
+               WRITE TARJETAS-REPORT-LINEA
+           END-PERFORM.
+           PERFORM ARMAR-TRONCO.
+           MOVE LINEA TO TARJETAS-REPORT-LINEA.
+           WRITE TARJETAS-REPORT-LINEA.
+
+           MOVE "Feliz navidad y año nuevo 2025" TO
+               TARJETAS-REPORT-LINEA.
+           WRITE TARJETAS-REPORT-LINEA.
+           MOVE SPACES TO TARJETAS-REPORT-LINEA.
+           WRITE TARJETAS-REPORT-LINEA.
+
+       ArmandoArbolito.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > ALTURA
+             COMPUTE I = J
+             COMPUTE ESPACIOS = ALTURA - I
+             COMPUTE ESTRELLAS = 2 * I - 1
+             MOVE SPACES TO LINEA
+               PERFORM RELLENAR-ESPACIOS
+               PERFORM RELLENAR-ESTRELLAS
+               DISPLAY LINEA
+           END-PERFORM.
+           PERFORM ARMAR-TRONCO.
+           DISPLAY LINEA.
+
+       ARMAR-TRONCO.
+      /DIBUJA UN TRONCO CENTRADO DEBAJO DE LA FILA MAS ANCHA. SE ACOTA
+      /ANCHO-TRONCO (VIENE DEL REGISTRO DE CONTROL SIN VALIDAR, PIC
+      /9(02) ADMITE HASTA 99) PARA QUE NUNCA SUPERE EL ANCHO DE LA
+      /FILA BASE NI HAGA QUE ESPACIOS + ANCHO-TRONCO PASE DEL FINAL
+      /DE LINEA, EVITANDO UNA ESCRITURA FUERA DE LIMITE
+           MOVE SPACES TO LINEA.
+           IF ANCHO-TRONCO > (ALTURA * 2) - 1
+               COMPUTE ANCHO-TRONCO = (ALTURA * 2) - 1
+           END-IF.
+           COMPUTE ESPACIOS = ALTURA - (ANCHO-TRONCO / 2).
+           IF ESPACIOS + ANCHO-TRONCO > LENGTH OF LINEA
+               COMPUTE ANCHO-TRONCO = LENGTH OF LINEA - ESPACIOS
+           END-IF.
+           PERFORM RELLENAR-ESPACIOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ANCHO-TRONCO
+               MOVE "|" TO LINEA(ESPACIOS + I:1)
+           END-PERFORM.
+
+       RELLENAR-ESPACIOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ESPACIOS
+               MOVE " " TO LINEA(I:1)
+           END-PERFORM.
+
+       RELLENAR-ESTRELLAS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ESTRELLAS
+               MOVE SIMBOLO-DECORACION TO LINEA(ESPACIOS + I:1)
+           END-PERFORM.
+
+       REGISTRAR-LOG-INICIO.
+      /DEJA CONSTANCIA DEL INICIO DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "Navidad2024" TO RL-PROGRAMA.
+           MOVE "INICIO" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       REGISTRAR-LOG-FIN.
+      /DEJA CONSTANCIA DEL FIN DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "Navidad2024" TO RL-PROGRAMA.
+           MOVE "FIN" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDAALTURA,
+                                     CAMPO-GENERICO BY ALTURA.
+
+       END PROGRAM Navidad2024.
