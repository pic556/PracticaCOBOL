@@ -1,53 +1,307 @@
-      ******************************************************************
-      * Author:Pedro Burgos
-      * Date: 4/1/24
-      * Purpose:Reconocimiento
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      /SECCION DE IDENTIFICATION
-
-       PROGRAM-ID. MI-APP.
-       AUTHOR PEDRO BURGOS.
-
-       INSTALLATION LINKEDIN PEDRO BURGOS.
-      /INSTALACION SERIA LA EMPRESA DONDE SE TRABAJA.
-
-       ENVIRONMENT DIVISION.
-      /CONFIGURA EL ENTORNO
-      /ARCHIVOS , DISPOSITIVOS IN/OUT + CARACTERISTICAS
-
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-      /DONDE DECLARO ARCHIVOS Y VARIABLES
-
-       FILE SECTION.
-      /ARCHIVOS
-
-       WORKING-STORAGE SECTION.
-      /VARIABLES
-
-
-       01 NU PIC X(10).
-      / Definicion de una variable llamada NU(Nombre-Usuario)
-      / Del tipo alfanumerico(X) con una longifud maxima de 10 caracteres
-      / 01:Indica que estamos declarando una nueva variable
-      / 01:sugiere que estamos definiendo la primera vairable o un grupo de estas
-      /  PICTURE define el formato/estructura de la VARIABLE
-      /PIC X significa la varaible es alfanumerica
-
-       PROCEDURE DIVISION.
-      /INCIO DE LA SECCION DE PROCEDIMIENTOS
-
-       MAIN-PROCEDURE.
-      /INICIO DEL PROCEDIMIENTO PRINCIPAL
-            DISPLAY "Ingrese su NU: ".
-            ACCEPT NU.
-      /ACEPTO LA ENTRADA DE USUARIO Y LA ALMACENA EN LA VARIABLE NU
-
-            DISPLAY SPACE.
-            DISPLAY "HOLA "NU".BIENVENIDX A COBOL".
-            STOP RUN.
-       END PROGRAM MI-APP.
+      ******************************************************************
+      * Author:Pedro Burgos
+      * Date: 4/1/24
+      * Purpose:Reconocimiento
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      /SECCION DE IDENTIFICATION
+
+       PROGRAM-ID. MI-APP IS INITIAL.
+       AUTHOR PEDRO BURGOS.
+
+       INSTALLATION LINKEDIN PEDRO BURGOS.
+      /INSTALACION SERIA LA EMPRESA DONDE SE TRABAJA.
+
+       ENVIRONMENT DIVISION.
+      /CONFIGURA EL ENTORNO
+      /ARCHIVOS , DISPOSITIVOS IN/OUT + CARACTERISTICAS
+
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UM-EMP-ID
+               FILE STATUS IS USER-MASTER-STATUS.
+
+           SELECT LOGIN-LOG ASSIGN TO "LOGINLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOGIN-LOG-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-STATUS.
+
+           SELECT WELCOME-REPORT ASSIGN TO "WELCORPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WELCOME-REPORT-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+       DATA DIVISION.
+      /DONDE DECLARO ARCHIVOS Y VARIABLES
+
+       FILE SECTION.
+      /ARCHIVOS
+       FD  USER-MASTER.
+           COPY "USERMAST.cpy".
+
+       FD  LOGIN-LOG.
+       01  LOGIN-LOG-RECORD.
+           05  LL-EMP-ID           PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  LL-TIMESTAMP        PIC X(26).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TR-EMP-ID           PIC X(10).
+
+       FD  WELCOME-REPORT.
+       01  WELCOME-REPORT-RECORD   PIC X(80).
+
+       FD  RUN-LOG.
+           COPY "RUNLOGR.cpy".
+
+       WORKING-STORAGE SECTION.
+      /VARIABLES
+
+       01 NU PIC X(10).
+      / Definicion de una variable llamada NU(Nombre-Usuario)
+      / Del tipo alfanumerico(X) con una longifud maxima de 10 caracteres
+      / 01:Indica que estamos declarando una nueva variable
+      / 01:sugiere que estamos definiendo la primera vairable o un grupo de estas
+      /  PICTURE define el formato/estructura de la VARIABLE
+      /PIC X significa la varaible es alfanumerica
+
+       01 USER-MASTER-STATUS PIC X(02).
+           88 USER-MASTER-OK         VALUE "00".
+           88 USER-MASTER-NOT-FOUND  VALUE "23".
+
+       01 NU-FOUND-SW PIC X(01) VALUE "N".
+           88 NU-FOUND VALUE "Y".
+
+       01 LOGIN-LOG-STATUS PIC X(02).
+
+       01 CURRENT-DATE-FLD PIC 9(08).
+       01 CURRENT-TIME-FLD PIC 9(08).
+
+       01 TRANSACTION-STATUS PIC X(02).
+       01 WELCOME-REPORT-STATUS PIC X(02).
+
+       01 MODO-EJECUCION PIC X(01) VALUE "I".
+           88 MODO-INTERACTIVO VALUE "I".
+           88 MODO-BATCH       VALUE "B".
+
+       01 TRANSACTION-EOF-SW PIC X(01) VALUE "N".
+           88 TRANSACTION-EOF VALUE "Y".
+
+       01 NU-VALIDO-SW PIC X(01) VALUE "N".
+           88 NU-VALIDO VALUE "Y".
+
+       01 IND-VALIDACION PIC 9(02) COMP.
+
+       01 SALUDO-TEXTO PIC X(10).
+
+       01 RUN-LOG-STATUS PIC X(02).
+
+       LINKAGE SECTION.
+      /LK-MODO-EJECUCION ES OPCIONAL: EJERCHAIN LO PASA CON "B" PARA
+      /CORRER LA CADENA NOCTURNA SIN OPERADOR EN LA CONSOLA; CUANDO SE
+      /LLAMA SIN PARAMETRO (EJERMENU, O EL PROGRAMA SUELTO) SE SIGUE
+      /PREGUNTANDO POR CONSOLA COMO ANTES
+       01 LK-MODO-EJECUCION PIC X(01).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-MODO-EJECUCION.
+      /INCIO DE LA SECCION DE PROCEDIMIENTOS
+
+       MAIN-PROCEDURE.
+      /INICIO DEL PROCEDIMIENTO PRINCIPAL
+            IF ADDRESS OF LK-MODO-EJECUCION = NULL
+                DISPLAY "MODO (I)NTERACTIVO O (B)ATCH: "
+                ACCEPT MODO-EJECUCION
+            ELSE
+                MOVE LK-MODO-EJECUCION TO MODO-EJECUCION
+            END-IF.
+
+            PERFORM REGISTRAR-LOG-INICIO.
+
+            OPEN INPUT USER-MASTER.
+            OPEN EXTEND LOGIN-LOG.
+
+            IF MODO-BATCH
+                PERFORM PROCESO-BATCH
+            ELSE
+                PERFORM PROCESO-INTERACTIVO
+            END-IF.
+
+            CLOSE USER-MASTER.
+            CLOSE LOGIN-LOG.
+            PERFORM REGISTRAR-LOG-FIN.
+            GOBACK.
+
+       REGISTRAR-LOG-INICIO.
+      /DEJA CONSTANCIA DEL INICIO DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+            ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+            ACCEPT CURRENT-TIME-FLD FROM TIME.
+            OPEN EXTEND RUN-LOG.
+            IF RUN-LOG-STATUS NOT = "00"
+                OPEN OUTPUT RUN-LOG
+            END-IF.
+            MOVE "MI-APP" TO RL-PROGRAMA.
+            MOVE "INICIO" TO RL-EVENTO.
+            MOVE SPACES TO RL-TIMESTAMP.
+            STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+                "-" DELIMITED BY SIZE
+                CURRENT-TIME-FLD DELIMITED BY SIZE
+                INTO RL-TIMESTAMP.
+            MOVE SPACES TO RL-DATOS-CLAVE.
+            STRING "MODO=" DELIMITED BY SIZE
+                MODO-EJECUCION DELIMITED BY SIZE
+                INTO RL-DATOS-CLAVE.
+            WRITE RUN-LOG-RECORD.
+            CLOSE RUN-LOG.
+
+       REGISTRAR-LOG-FIN.
+      /DEJA CONSTANCIA DEL FIN DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+            ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+            ACCEPT CURRENT-TIME-FLD FROM TIME.
+            OPEN EXTEND RUN-LOG.
+            IF RUN-LOG-STATUS NOT = "00"
+                OPEN OUTPUT RUN-LOG
+            END-IF.
+            MOVE "MI-APP" TO RL-PROGRAMA.
+            MOVE "FIN" TO RL-EVENTO.
+            MOVE SPACES TO RL-TIMESTAMP.
+            STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+                "-" DELIMITED BY SIZE
+                CURRENT-TIME-FLD DELIMITED BY SIZE
+                INTO RL-TIMESTAMP.
+            MOVE SPACES TO RL-DATOS-CLAVE.
+            STRING "MODO=" DELIMITED BY SIZE
+                MODO-EJECUCION DELIMITED BY SIZE
+                INTO RL-DATOS-CLAVE.
+            WRITE RUN-LOG-RECORD.
+            CLOSE RUN-LOG.
+
+       PROCESO-INTERACTIVO.
+      /SALUDA A UN UNICO NU INGRESADO POR CONSOLA
+            MOVE "N" TO NU-VALIDO-SW.
+            PERFORM UNTIL NU-VALIDO
+                DISPLAY "Ingrese su NU: "
+                ACCEPT NU
+      /ACEPTO LA ENTRADA DE USUARIO Y LA ALMACENA EN LA VARIABLE NU
+                PERFORM VALIDAR-FORMATO-NU
+                IF NOT NU-VALIDO
+                    DISPLAY "NU INVALIDO: SOLO LETRAS Y DIGITOS"
+                END-IF
+            END-PERFORM.
+
+            PERFORM BUSCAR-USUARIO.
+            PERFORM REGISTRAR-LOGIN.
+
+            DISPLAY SPACE.
+            IF NU-FOUND
+                PERFORM ARMAR-SALUDO
+                DISPLAY SALUDO-TEXTO " " UM-EMP-NAME
+                DISPLAY "DEPARTAMENTO: " UM-DEPT
+            ELSE
+                DISPLAY "NU NO REGISTRADO EN USER-MASTER: " NU
+            END-IF.
+
+       ARMAR-SALUDO.
+      /ELIGE EL TEXTO DE SALUDO SEGUN EL IDIOMA DEL USUARIO
+            EVALUATE UM-LANG-CODE
+                WHEN "EN"
+                    MOVE "HELLO,   " TO SALUDO-TEXTO
+                WHEN "PT"
+                    MOVE "OLA,     " TO SALUDO-TEXTO
+                WHEN OTHER
+                    MOVE "HOLA,    " TO SALUDO-TEXTO
+            END-EVALUATE.
+
+       PROCESO-BATCH.
+      /LEE EL ARCHIVO TRANSACTION-FILE Y GENERA UN WELCOME-REPORT
+      /POR CADA NU, SIN DETENERSE A ESPERAR ENTRADA DE CONSOLA
+            OPEN INPUT TRANSACTION-FILE.
+            OPEN OUTPUT WELCOME-REPORT.
+
+            READ TRANSACTION-FILE
+                AT END MOVE "Y" TO TRANSACTION-EOF-SW
+            END-READ.
+
+            PERFORM UNTIL TRANSACTION-EOF
+                MOVE TR-EMP-ID TO NU
+                PERFORM BUSCAR-USUARIO
+                PERFORM REGISTRAR-LOGIN
+                PERFORM ESCRIBIR-LINEA-REPORTE
+                READ TRANSACTION-FILE
+                    AT END MOVE "Y" TO TRANSACTION-EOF-SW
+                END-READ
+            END-PERFORM.
+
+            CLOSE TRANSACTION-FILE.
+            CLOSE WELCOME-REPORT.
+
+       ESCRIBIR-LINEA-REPORTE.
+      /ARMA UN RENGLON DEL REPORTE DE BIENVENIDA PARA UN NU DEL LOTE
+            MOVE SPACES TO WELCOME-REPORT-RECORD.
+            IF NU-FOUND
+                PERFORM ARMAR-SALUDO
+                STRING NU DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    SALUDO-TEXTO DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    UM-EMP-NAME DELIMITED BY SIZE
+                    " - " DELIMITED BY SIZE
+                    UM-DEPT DELIMITED BY SIZE
+                    INTO WELCOME-REPORT-RECORD
+            ELSE
+                STRING NU DELIMITED BY SIZE
+                    " NU NO REGISTRADO EN USER-MASTER" DELIMITED BY SIZE
+                    INTO WELCOME-REPORT-RECORD
+            END-IF.
+            WRITE WELCOME-REPORT-RECORD.
+
+       REGISTRAR-LOGIN.
+      /DEJA CONSTANCIA DEL NU Y LA FECHA/HORA EN EL LOGIN-LOG
+            ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+            ACCEPT CURRENT-TIME-FLD FROM TIME.
+            MOVE NU TO LL-EMP-ID.
+            MOVE SPACES TO LL-TIMESTAMP.
+            STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+                "-" DELIMITED BY SIZE
+                CURRENT-TIME-FLD DELIMITED BY SIZE
+                INTO LL-TIMESTAMP.
+            WRITE LOGIN-LOG-RECORD.
+
+       VALIDAR-FORMATO-NU.
+      /UN NU VALIDO NO ESTA EN BLANCO Y SOLO TRAE LETRAS Y DIGITOS
+            MOVE "Y" TO NU-VALIDO-SW.
+            IF NU = SPACES
+                MOVE "N" TO NU-VALIDO-SW
+            ELSE
+                PERFORM VARYING IND-VALIDACION FROM 1 BY 1
+                        UNTIL IND-VALIDACION > 10
+                    IF NU(IND-VALIDACION:1) NOT = SPACE
+                       AND NU(IND-VALIDACION:1) NOT ALPHABETIC
+                       AND NU(IND-VALIDACION:1) NOT NUMERIC
+                        MOVE "N" TO NU-VALIDO-SW
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+       BUSCAR-USUARIO.
+      /BUSCA EL NU INGRESADO EN EL ARCHIVO USER-MASTER
+            MOVE NU TO UM-EMP-ID.
+            READ USER-MASTER
+                INVALID KEY
+                    MOVE "N" TO NU-FOUND-SW
+                NOT INVALID KEY
+                    MOVE "Y" TO NU-FOUND-SW
+            END-READ.
+
+       END PROGRAM MI-APP.
