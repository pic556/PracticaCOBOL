@@ -1,92 +1,454 @@
-      ******************************************************************
-      * Author:Pedro Burgos
-      * Date:9/1/24
-      * Purpose:Practica-Matematica
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATEMATICA2.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 Num1 PIC 9(3).
-       01 Num2 PIC S9(3).
-      /LA S involucra el signo
-       01 Res_Resto PIC 9(3).
-
-       01 Nota1 PIC 9(3).
-       01 Nota2 PIC 9(3).
-       01 Nota3 PIC 9(3).
-       01 CNota PIC 9(3) VALUE 3.
-       01 SNota PIC 9(3).
-       01 Prome PIC 9(3).
-
-       01 BOOLEAN-VARIABLE   PIC 9 VALUE 0.
-      /Un BOOLEANO QUE YA LE INDICO SI ES T O F
-
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Ingrese su NU1: ".
-           ACCEPT Num1.
-           DISPLAY SPACE.
-           DISPLAY "Ingrese su NU2: ".
-           ACCEPT Num2.
-
-           DISPLAY SPACE.
-           DISPLAY "Ingrese su Nota1: ".
-           ACCEPT Nota1.
-           DISPLAY SPACE.
-           DISPLAY "Ingrese su Nota2: ".
-           ACCEPT Nota2.
-           DISPLAY SPACE.
-           DISPLAY "Ingrese su Nota3: ".
-           ACCEPT Nota3.
-
-
-           PERFORM EsPar.
-           PERFORM EsPositiva.
-           PERFORM ElPromedio.
-
-           STOP RUN.
-
-
-       EsPar.
-              DIVIDE Num1 BY 2 GIVING Res_Resto REMAINDER Res_Resto.
-              IF Res_Resto  EQUAL TO 0
-                  THEN
-                      MOVE 1 TO BOOLEAN-VARIABLE
-              ELSE
-                      MOVE 0 TO BOOLEAN-VARIABLE
-              END-IF.
-
-              DISPLAY "EsPar: " BOOLEAN-VARIABLE.
-
-       EsPositiva.
-              IF Num2 > 0 THEN
-                     MOVE 1 TO BOOLEAN-VARIABLE
-              ELSE
-                     MOVE 0 TO BOOLEAN-VARIABLE
-              END-IF.
-              DISPLAY "EsPositiva: " BOOLEAN-VARIABLE.
-
-       ElPromedio.
-              COMPUTE SNota = Nota1 + Nota2 + Nota3.
-              DIVIDE SNota BY CNota GIVING Prome.
-              IF prome > 7 THEN
-                     DISPLAY "PROMOCIONA"
-              ELSE
-                     IF Prome > 3 THEN
-                            DISPLAY "APROBADO"
-                     ELSE
-                            DISPLAY "DESAPROBADO"
-                     END-IF
-              END-IF.
-
-
-       END PROGRAM MATEMATICA2.
+      ******************************************************************
+      * Author:Pedro Burgos
+      * Date:9/1/24
+      * Purpose:Practica-Matematica
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATEMATICA2 IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS STUDENT-MASTER-STATUS.
+
+           SELECT REPORT-CARD ASSIGN TO "RPTCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-CARD-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "MATE2CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT RANKING-REPORT ASSIGN TO "RPTRANK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RANKING-REPORT-STATUS.
+
+           SELECT HIST-GRADES ASSIGN TO "HISTGRAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-GRADES-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+           SELECT RESULT-CSV ASSIGN TO "RESULTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULT-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY "STUDMAST.cpy".
+
+       FD  REPORT-CARD.
+       01  REPORT-CARD-LINEA       PIC X(80).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CR-UMBRAL-PROMOCIONA PIC 9(03).
+           05  CR-UMBRAL-APROBADO   PIC 9(03).
+           05  CR-TERM               PIC X(06).
+
+       FD  RANKING-REPORT.
+       01  RANKING-REPORT-LINEA    PIC X(80).
+
+       FD  RUN-LOG.
+           COPY "RUNLOGR.cpy".
+
+       FD  RESULT-CSV.
+           COPY "CSVREC.cpy".
+
+       FD  HIST-GRADES.
+       01  HIST-GRADE-RECORD.
+           05  HG-STUDENT-ID        PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  HG-TERM              PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  HG-PROME             PIC 9(03).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  HG-OUTCOME           PIC X(12).
+
+       WORKING-STORAGE SECTION.
+
+       01 Num1 PIC 9(3).
+       01 Num2 PIC S9(3).
+      /LA S involucra el signo
+
+       01 SNota PIC 9(3).
+       01 Prome PIC 9(3).
+
+      /Res_Resto Y BOOLEAN-VARIABLE: UN BOOLEANO QUE YA LE INDICO SI
+      /ES T O F - CAMPOS COMPARTIDOS CON EL RESTO DE LA SUITE
+       COPY "COMMFLDS.cpy".
+
+       01 STUDENT-MASTER-STATUS PIC X(02).
+       01 STUDENT-ID-ENTRADA    PIC X(10).
+       01 ESTUDIANTE-ENCONTRADO-SW PIC X(01) VALUE "N".
+           88 ESTUDIANTE-ENCONTRADO VALUE "Y".
+       01 IND-NOTA PIC 9(02) COMP.
+
+       01 REPORT-CARD-STATUS  PIC X(02).
+       01 CONTROL-FILE-STATUS PIC X(02).
+
+       01 UMBRAL-PROMOCIONA PIC 9(03) VALUE 7.
+       01 UMBRAL-APROBADO   PIC 9(03) VALUE 3.
+
+       01 DECISION-TEXTO PIC X(12).
+       01 IND-NOTA-EDIT PIC 9(02).
+
+       01 TERM-ACTUAL PIC X(06) VALUE SPACES.
+
+       01 RANKING-REPORT-STATUS PIC X(02).
+       01 HIST-GRADES-STATUS    PIC X(02).
+
+       01 MODO-EJECUCION PIC X(01) VALUE "I".
+           88 MODO-INTERACTIVO VALUE "I".
+           88 MODO-RANKING     VALUE "C".
+
+       01 ALUMNOS-EOF-SW PIC X(01) VALUE "N".
+           88 ALUMNOS-EOF VALUE "Y".
+
+      * Tabla de trabajo para el informe de ranking de la seccion.
+       01 MAX-ALUMNOS-RANKING PIC 9(03) VALUE 50.
+       01 CANT-ALUMNOS-RANKING PIC 9(03) VALUE 0.
+       01 TABLA-RANKING.
+           05 RANKING-ITEM OCCURS 50 TIMES.
+              10 RK-STUDENT-ID   PIC X(10).
+              10 RK-STUDENT-NAME PIC X(30).
+              10 RK-PROME        PIC 9(03).
+
+       01 RUN-LOG-STATUS    PIC X(02).
+       01 CURRENT-DATE-FLD  PIC X(08).
+       01 CURRENT-TIME-FLD  PIC X(08).
+
+       01 RESULT-CSV-STATUS PIC X(02).
+
+       01 IND-RANK-1 PIC 9(03) COMP.
+       01 IND-RANK-2 PIC 9(03) COMP.
+       01 IND-RANK-LIMITE PIC 9(03) COMP.
+       01 IND-RANK-EDIT PIC ZZ9.
+       01 RANKING-SWAP-ITEM.
+           05 RK-SWAP-STUDENT-ID   PIC X(10).
+           05 RK-SWAP-STUDENT-NAME PIC X(30).
+           05 RK-SWAP-PROME        PIC 9(03).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LEER-CONTROL.
+
+           DISPLAY "MODO (I)NDIVIDUAL O RAN(C)KING DE SECCION: ".
+           ACCEPT MODO-EJECUCION.
+
+           PERFORM REGISTRAR-LOG-INICIO.
+
+           OPEN INPUT STUDENT-MASTER.
+           OPEN OUTPUT REPORT-CARD.
+           OPEN EXTEND HIST-GRADES.
+           IF HIST-GRADES-STATUS NOT = "00"
+               OPEN OUTPUT HIST-GRADES
+           END-IF.
+
+           IF MODO-RANKING
+               PERFORM PROCESO-RANKING
+           ELSE
+               PERFORM PROCESO-INDIVIDUAL
+           END-IF.
+
+           CLOSE STUDENT-MASTER.
+           CLOSE REPORT-CARD.
+           CLOSE HIST-GRADES.
+           PERFORM REGISTRAR-LOG-FIN.
+           GOBACK.
+
+       PROCESO-INDIVIDUAL.
+           DISPLAY "Ingrese el ID del estudiante: ".
+           ACCEPT STUDENT-ID-ENTRADA.
+           PERFORM BUSCAR-ESTUDIANTE
+
+           IF ESTUDIANTE-ENCONTRADO
+               MOVE SM-NUM1 TO Num1
+               MOVE SM-NUM2 TO Num2
+
+               PERFORM EsPar
+               PERFORM EsPositiva
+               PERFORM ElPromedio
+               PERFORM ESCRIBIR-BOLETIN
+               PERFORM REGISTRAR-HISTORICO
+               PERFORM ESCRIBIR-CSV
+           ELSE
+               DISPLAY "ESTUDIANTE NO ENCONTRADO: " STUDENT-ID-ENTRADA
+           END-IF.
+
+       REGISTRAR-HISTORICO.
+      /DEJA CONSTANCIA DEL RESULTADO DEL TERMINO EN HIST-GRADES
+           MOVE SM-STUDENT-ID TO HG-STUDENT-ID.
+           MOVE TERM-ACTUAL TO HG-TERM.
+           MOVE Prome TO HG-PROME.
+           MOVE DECISION-TEXTO TO HG-OUTCOME.
+           WRITE HIST-GRADE-RECORD.
+
+       ESCRIBIR-CSV.
+      /AGREGA UNA FILA AL EXTRACTO COMPARTIDO RESULTCSV CON EL
+      /RESULTADO DEL ALUMNO ACTUAL
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           MOVE SPACES TO CSV-LINEA.
+           STRING "MATEMATICA2" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CURRENT-DATE-FLD DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               SM-STUDENT-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               TERM-ACTUAL DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Prome DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               DECISION-TEXTO DELIMITED BY SIZE
+               INTO CSV-LINEA.
+           OPEN EXTEND RESULT-CSV.
+           IF RESULT-CSV-STATUS NOT = "00"
+               OPEN OUTPUT RESULT-CSV
+           END-IF.
+           WRITE CSV-RECORD.
+           CLOSE RESULT-CSV.
+
+       PROCESO-RANKING.
+      /RECORRE TODA LA SECCION, CALCULA EL PROMEDIO DE CADA ALUMNO
+      /Y EMITE UN REPORTE ORDENADO DESCENDENTE POR PROMEDIO
+           MOVE 0 TO CANT-ALUMNOS-RANKING.
+           OPEN OUTPUT RANKING-REPORT.
+
+           MOVE LOW-VALUES TO SM-STUDENT-ID.
+           START STUDENT-MASTER KEY IS NOT LESS THAN SM-STUDENT-ID
+               INVALID KEY MOVE "Y" TO ALUMNOS-EOF-SW
+           END-START.
+
+           IF NOT ALUMNOS-EOF
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END MOVE "Y" TO ALUMNOS-EOF-SW
+               END-READ
+           END-IF.
+
+           PERFORM UNTIL ALUMNOS-EOF
+               PERFORM ElPromedio
+               IF CANT-ALUMNOS-RANKING < MAX-ALUMNOS-RANKING
+                   ADD 1 TO CANT-ALUMNOS-RANKING
+                   MOVE SM-STUDENT-ID TO
+                       RK-STUDENT-ID(CANT-ALUMNOS-RANKING)
+                   MOVE SM-STUDENT-NAME TO
+                       RK-STUDENT-NAME(CANT-ALUMNOS-RANKING)
+                   MOVE Prome TO RK-PROME(CANT-ALUMNOS-RANKING)
+               END-IF
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END MOVE "Y" TO ALUMNOS-EOF-SW
+               END-READ
+           END-PERFORM.
+
+           PERFORM ORDENAR-RANKING.
+           PERFORM IMPRIMIR-RANKING.
+
+           CLOSE RANKING-REPORT.
+
+       ORDENAR-RANKING.
+      /ORDENA LA TABLA DE RANKING POR PROMEDIO DESCENDENTE (BURBUJA)
+           PERFORM VARYING IND-RANK-1 FROM 1 BY 1
+                   UNTIL IND-RANK-1 >= CANT-ALUMNOS-RANKING
+               COMPUTE IND-RANK-LIMITE =
+                   CANT-ALUMNOS-RANKING - IND-RANK-1
+               PERFORM VARYING IND-RANK-2 FROM 1 BY 1
+                       UNTIL IND-RANK-2 > IND-RANK-LIMITE
+                   IF RK-PROME(IND-RANK-2) < RK-PROME(IND-RANK-2 + 1)
+                       MOVE RANKING-ITEM(IND-RANK-2)
+                           TO RANKING-SWAP-ITEM
+                       MOVE RANKING-ITEM(IND-RANK-2 + 1)
+                           TO RANKING-ITEM(IND-RANK-2)
+                       MOVE RANKING-SWAP-ITEM
+                           TO RANKING-ITEM(IND-RANK-2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       IMPRIMIR-RANKING.
+      /ESCRIBE EL REPORTE DE RANKING CON LA POSICION DE CADA ALUMNO
+           MOVE "RANKING DE LA SECCION POR PROMEDIO" TO
+               RANKING-REPORT-LINEA.
+           WRITE RANKING-REPORT-LINEA.
+           PERFORM VARYING IND-RANK-1 FROM 1 BY 1
+                   UNTIL IND-RANK-1 > CANT-ALUMNOS-RANKING
+               MOVE IND-RANK-1 TO IND-RANK-EDIT
+               MOVE SPACES TO RANKING-REPORT-LINEA
+               STRING IND-RANK-EDIT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   RK-STUDENT-ID(IND-RANK-1) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   RK-STUDENT-NAME(IND-RANK-1) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   RK-PROME(IND-RANK-1) DELIMITED BY SIZE
+                   INTO RANKING-REPORT-LINEA
+               WRITE RANKING-REPORT-LINEA
+           END-PERFORM.
+
+       LEER-CONTROL.
+      /LEE LOS UMBRALES DE PROMOCION DESDE EL REGISTRO DE CONTROL
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY "SIN REGISTRO DE CONTROL, SE USAN UMBRALES "
+                       "POR DEFECTO"
+               NOT AT END
+                   MOVE CR-UMBRAL-PROMOCIONA TO UMBRAL-PROMOCIONA
+                   MOVE CR-UMBRAL-APROBADO TO UMBRAL-APROBADO
+                   MOVE CR-TERM TO TERM-ACTUAL
+           END-READ.
+           CLOSE CONTROL-FILE.
+
+       BUSCAR-ESTUDIANTE.
+      /BUSCA EL ESTUDIANTE INGRESADO EN STUDENT-MASTER
+           MOVE STUDENT-ID-ENTRADA TO SM-STUDENT-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE "N" TO ESTUDIANTE-ENCONTRADO-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO ESTUDIANTE-ENCONTRADO-SW
+           END-READ.
+
+       EsPar.
+              DIVIDE Num1 BY 2 GIVING Res_Resto REMAINDER Res_Resto.
+              IF Res_Resto  EQUAL TO 0
+                  THEN
+                      MOVE 1 TO BOOLEAN-VARIABLE
+              ELSE
+                      MOVE 0 TO BOOLEAN-VARIABLE
+              END-IF.
+
+              DISPLAY "EsPar: " BOOLEAN-VARIABLE.
+
+       EsPositiva.
+              IF Num2 > 0 THEN
+                     MOVE 1 TO BOOLEAN-VARIABLE
+              ELSE
+                     MOVE 0 TO BOOLEAN-VARIABLE
+              END-IF.
+              DISPLAY "EsPositiva: " BOOLEAN-VARIABLE.
+
+       ElPromedio.
+      /SM-GRADE-COUNT SE ACOTA A 2-8 PORQUE SU PICTURE 9(01) ADMITE
+      /0-9, PERO SM-GRADES SOLO ESTA DECLARADO OCCURS 2 TO 8 TIMES Y
+      /ESTE PARRAFO DIVIDE POR SM-GRADE-COUNT
+              IF SM-GRADE-COUNT < 2
+                  DISPLAY "SM-GRADE-COUNT FUERA DE RANGO, SE ACOTA A 2"
+                  MOVE 2 TO SM-GRADE-COUNT
+              END-IF.
+              IF SM-GRADE-COUNT > 8
+                  DISPLAY "SM-GRADE-COUNT FUERA DE RANGO, SE ACOTA A 8"
+                  MOVE 8 TO SM-GRADE-COUNT
+              END-IF.
+              PERFORM SUMAR-NOTAS.
+              DIVIDE SNota BY SM-GRADE-COUNT GIVING Prome.
+              IF Prome > UMBRAL-PROMOCIONA THEN
+                     MOVE "PROMOCIONA" TO DECISION-TEXTO
+              ELSE
+                     IF Prome > UMBRAL-APROBADO THEN
+                            MOVE "APROBADO" TO DECISION-TEXTO
+                     ELSE
+                            MOVE "DESAPROBADO" TO DECISION-TEXTO
+                     END-IF
+              END-IF.
+              DISPLAY DECISION-TEXTO.
+
+       ESCRIBIR-BOLETIN.
+      /ARMA EL BOLETIN DE UNA PAGINA PARA EL ESTUDIANTE ACTUAL
+           MOVE SPACES TO REPORT-CARD-LINEA.
+           STRING "BOLETIN DE CALIFICACIONES" DELIMITED BY SIZE
+               INTO REPORT-CARD-LINEA.
+           WRITE REPORT-CARD-LINEA.
+
+           MOVE SPACES TO REPORT-CARD-LINEA.
+           STRING "ESTUDIANTE: " DELIMITED BY SIZE
+               SM-STUDENT-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SM-STUDENT-NAME DELIMITED BY SIZE
+               INTO REPORT-CARD-LINEA.
+           WRITE REPORT-CARD-LINEA.
+
+           PERFORM VARYING IND-NOTA FROM 1 BY 1
+                   UNTIL IND-NOTA > SM-GRADE-COUNT
+               MOVE IND-NOTA TO IND-NOTA-EDIT
+               MOVE SPACES TO REPORT-CARD-LINEA
+               STRING "NOTA " DELIMITED BY SIZE
+                   IND-NOTA-EDIT DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   SM-GRADES(IND-NOTA) DELIMITED BY SIZE
+                   INTO REPORT-CARD-LINEA
+               WRITE REPORT-CARD-LINEA
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-CARD-LINEA.
+           STRING "PROMEDIO: " DELIMITED BY SIZE
+               Prome DELIMITED BY SIZE
+               "   RESULTADO: " DELIMITED BY SIZE
+               DECISION-TEXTO DELIMITED BY SIZE
+               INTO REPORT-CARD-LINEA.
+           WRITE REPORT-CARD-LINEA.
+
+           MOVE SPACES TO REPORT-CARD-LINEA.
+           WRITE REPORT-CARD-LINEA.
+
+       SUMAR-NOTAS.
+      /SUMA LAS NOTAS DE LA TABLA DE LONGITUD VARIABLE DEL ESTUDIANTE
+              MOVE 0 TO SNota.
+              PERFORM VARYING IND-NOTA FROM 1 BY 1
+                      UNTIL IND-NOTA > SM-GRADE-COUNT
+                  ADD SM-GRADES(IND-NOTA) TO SNota
+              END-PERFORM.
+
+       REGISTRAR-LOG-INICIO.
+      /DEJA CONSTANCIA DEL INICIO DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA2" TO RL-PROGRAMA.
+           MOVE "INICIO" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       REGISTRAR-LOG-FIN.
+      /DEJA CONSTANCIA DEL FIN DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA2" TO RL-PROGRAMA.
+           MOVE "FIN" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       END PROGRAM MATEMATICA2.
