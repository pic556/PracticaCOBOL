@@ -1,143 +1,430 @@
-      ******************************************************************
-      * Author:Pedro Burgos
-      * Date:31/1/24
-      * Purpose:Practica-Matematica
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATEMATICA6.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 Num1 Pic 9(3).
-       01 Num2 Pic 9(3).
-       01 Num3 Pic 9(3).
-       01 NumRe PIC 9(3).
-       01 ContR PIC 9(3) VALUE 0.
-       01 MCD Pic 9(3).
-
-
-       01 D1 PIC 9(3).
-       01 D2 PIC 9(3).
-       01 D3 PIC 9(3).
-
-       01 C1 PIC 9(2) VALUE 1.
-       01 C2 PIC 9(2) VALUE 1.
-       01 K1 PIC 9(2) VALUE 1.
-       01 K2 PIC 9(2) VALUE 1.
-       01 R1 PIC 9(2) VALUE 1.
-       01 R2 PIC 9(2) VALUE 1.
-       01 R3 PIC 9(2) VALUE 1.
-       01 indi PIC 9(2) VALUE 1.
-
-
-       01 Res_Resto PIC 9(3).
-       01 BOOLEAN-VARIABLE   PIC 9 VALUE 0.
-
-       01 MyArray1 PIC 9(3) OCCURS 10 TIMES VALUE 0.
-       01 MyArray2 PIC 9(3) OCCURS 10 TIMES VALUE 0.
-       01 MyArray3 PIC 9(3) OCCURS 10 TIMES VALUE 0.
-       01 MyArrayUn PIC 9(3) OCCURS 20 TIMES VALUE 0.
-       01 MyArrayR PIC 9(3) OCCURS 20 .
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "Ingrese su NU1: ".
-           ACCEPT Num1.
-           DISPLAY "Ingrese su NU2: ".
-           ACCEPT Num2.
-
-           PERFORM MaxCD.
-
-           STOP RUN.
-
-
-       EsDivisor.
-              DIVIDE Num3 BY D3 GIVING Res_Resto REMAINDER Res_Resto.
-              IF Res_Resto  EQUAL TO 0
-                  THEN
-                      MOVE 1 TO BOOLEAN-VARIABLE
-              ELSE
-                      MOVE 0 TO BOOLEAN-VARIABLE
-              END-IF.
-
-
-       Union.
-              PERFORM VARYING K1 FROM 1 BY 1 UNTIL k1 > 10
-                   MOVE MyArray1(k1) TO MyArrayUn(k1)
-              END-PERFORM
-              PERFORM VARYING k1 FROM 1 BY 1 UNTIL k1 > 10
-                    COMPUTE k2 = k1 + 10
-                   MOVE MyArray2(k1) TO MyArrayUn(k2)
-              END-PERFORM
-              DISPLAY "Union de array1 y array2"
-              PERFORM VARYING k1 FROM 1 BY 1 UNTIL k1 > 20
-               DISPLAY "Posicion ", k1, ": ", MyArrayUn(k1)
-              END-PERFORM.
-
-       CantRep.
-              PERFORM VARYING R1 FROM 1 BY 1 UNTIL R1 > 20
-              IF NumRe EQUAL TO MyArrayUn(R1) THEN
-                     COMPUTE ContR = ContR + 1
-              END-IF
-              END-PERFORM.
-
-
-
-       Repetidos.
-           PERFORM VARYING R2 FROM 1 BY 1 UNTIL R2 > 20
-                     MOVE MyArrayUn(R2) TO NumRe
-                     PERFORM CantRep
-                     IF ContR > 1 AND MyArrayUn(2) NOT EQUAL TO 0 THEN
-                            MOVE MyArrayUn(R2) to MyArrayR(R3)
-                            DISPLAY "R tiene: " MyArrayR(R3)
-                            COMPUTE R3 = R3 + 1
-                            MOVE 0 TO ContR
-                     END-IF
-                     MOVE 0 TO ContR
-           END-PERFORM
-           DISPLAY "Armaremos Repetidos ", LENGTH OF MyArrayR
-           PERFORM VARYING k1 FROM 1 BY 1 UNTIL k1 > 20
-           DISPLAY "Posicion ", k1, ": ", MyArrayR(k1)
-           END-PERFORM.
-
-       Maximo.
-        PERFORM VARYING Indi FROM 1 BY 1 UNTIL Indi > 20
-                   IF MyArrayR(Indi) > MCD
-                      MOVE MyArrayR(Indi) TO MCD
-                   END-IF
-         END-PERFORM.
-
-       MaxCD.
-           DISPLAY "Armaremos nuestor primer array "
-              PERFORM VARYING D1 FROM 1 BY 1 UNTIL D1 > Num1
-                     MOVE Num1 TO Num3
-                     MOVE D1 TO D3
-                     PERFORM EsDivisor
-                     IF BOOLEAN-VARIABLE  EQUAL TO 1 THEN
-                            MOVE D1 TO MyArray1(C1)
-                            DISPLAY "Posicion ", C1, ": ", MyArray1(C1)
-                            COMPUTE C1 =  C1 + 1
-                     END-IF
-              END-PERFORM.
-           DISPLAY "Armaremos nuestor segundo array "
-               PERFORM VARYING D2 FROM 1 BY 1 UNTIL D2 > Num2
-                     MOVE Num2 TO Num3
-                     MOVE D2 TO D3
-                     PERFORM EsDivisor
-                     IF BOOLEAN-VARIABLE  EQUAL TO 1 THEN
-                            MOVE D2 TO MyArray2(C2)
-                            DISPLAY "Posicion ", C2, ": ", MyArray2(C2)
-                            COMPUTE C2 =  C2 + 1
-                     END-IF
-              END-PERFORM.
-           PERFORM Union.
-           PERFORM Repetidos.
-           PERFORM Maximo.
-           DISPLAY "el MCD es : ", MCD.
-
-       END PROGRAM MATEMATICA6.
-      // FUNIONA SOLO CON (N:K) != (1:1) Y CON K   MAYOR O IGUAL A N
+      ******************************************************************
+      * Author:Pedro Burgos
+      * Date:31/1/24
+      * Purpose:Practica-Matematica
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATEMATICA6 IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LISTA-NUMEROS ASSIGN TO "GCDLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LISTA-NUMEROS-STATUS.
+
+           SELECT PARES-FILE ASSIGN TO "GCDPARES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARES-FILE-STATUS.
+
+           SELECT GCD-REPORT ASSIGN TO "RPTGCD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GCD-REPORT-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+           SELECT RESULT-CSV ASSIGN TO "RESULTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULT-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LISTA-NUMEROS.
+       01  LISTA-NUMEROS-RECORD.
+           05  LN-NUM               PIC 9(03).
+
+       FD  PARES-FILE.
+       01  PARES-FILE-RECORD.
+           05  PF-NUM1              PIC 9(03).
+           05  PF-NUM2              PIC 9(03).
+
+       FD  GCD-REPORT.
+       01  GCD-REPORT-LINEA         PIC X(80).
+
+       FD  RUN-LOG.
+           COPY "RUNLOGR.cpy".
+
+       FD  RESULT-CSV.
+           COPY "CSVREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 Num1 Pic 9(3).
+       01 Num2 Pic 9(3).
+       01 Num3 Pic 9(3).
+       01 NumRe PIC 9(3).
+       01 ContR PIC 9(3) VALUE 0.
+       01 MCD Pic 9(3).
+       01 LCM Pic 9(6).
+
+       01 MODO-EJECUCION PIC X(01) VALUE "I".
+           88 MODO-INTERACTIVO VALUE "I".
+           88 MODO-BATCH       VALUE "B".
+           88 MODO-LISTA       VALUE "L".
+
+       01 D1 PIC 9(3).
+       01 D2 PIC 9(3).
+       01 D3 PIC 9(3).
+
+       01 C1 PIC 9(2) VALUE 1.
+       01 C2 PIC 9(2) VALUE 1.
+       01 K1 PIC 9(2) VALUE 1.
+       01 K2 PIC 9(2) VALUE 1.
+       01 R1 PIC 9(2) VALUE 1.
+       01 R2 PIC 9(2) VALUE 1.
+       01 R3 PIC 9(2) VALUE 1.
+       01 indi PIC 9(2) VALUE 1.
+
+
+       COPY "COMMFLDS.cpy".
+
+       01 MyArray1 PIC 9(3) OCCURS 10 TIMES VALUE 0.
+       01 MyArray2 PIC 9(3) OCCURS 10 TIMES VALUE 0.
+       01 MyArray3 PIC 9(3) OCCURS 10 TIMES VALUE 0.
+       01 MyArrayUn PIC 9(3) OCCURS 20 TIMES VALUE 0.
+       01 MyArrayR PIC 9(3) OCCURS 20 .
+
+       01 LISTA-NUMEROS-STATUS PIC X(02).
+       01 PARES-FILE-STATUS    PIC X(02).
+       01 GCD-REPORT-STATUS    PIC X(02).
+
+       01 LISTA-EOF-SW PIC X(01) VALUE "N".
+           88 LISTA-EOF VALUE "Y".
+       01 PARES-EOF-SW PIC X(01) VALUE "N".
+           88 PARES-EOF VALUE "Y".
+
+       01 ACUMULADOR-GCD PIC 9(3) VALUE 0.
+       01 PRIMER-NUMERO-SW PIC X(01) VALUE "Y".
+           88 PRIMER-NUMERO VALUE "Y".
+
+       01 NUM1-EDIT PIC ZZ9.
+       01 NUM2-EDIT PIC ZZ9.
+       01 MCD-EDIT  PIC ZZ9.
+       01 LCM-EDIT  PIC ZZZZZ9.
+
+       01 RUN-LOG-STATUS    PIC X(02).
+       01 CURRENT-DATE-FLD  PIC X(08).
+       01 CURRENT-TIME-FLD  PIC X(08).
+
+       01 RESULT-CSV-STATUS PIC X(02).
+
+       LINKAGE SECTION.
+      /LK-MODO-EJECUCION ES OPCIONAL: EJERCHAIN LO PASA CON "B" PARA
+      /CORRER LA CADENA NOCTURNA SIN OPERADOR EN LA CONSOLA; CUANDO SE
+      /LLAMA SIN PARAMETRO (EJERMENU, O EL PROGRAMA SUELTO) SE SIGUE
+      /PREGUNTANDO POR CONSOLA COMO ANTES
+       01 LK-MODO-EJECUCION PIC X(01).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-MODO-EJECUCION.
+       MAIN-PROCEDURE.
+           IF ADDRESS OF LK-MODO-EJECUCION = NULL
+               DISPLAY "MODO (I)NTERACTIVO, (L)ISTA O (B)ATCH DE "
+                   "PARES: "
+               ACCEPT MODO-EJECUCION
+           ELSE
+               MOVE LK-MODO-EJECUCION TO MODO-EJECUCION
+           END-IF.
+
+           PERFORM REGISTRAR-LOG-INICIO.
+
+           EVALUATE TRUE
+               WHEN MODO-LISTA
+                   PERFORM PROCESO-LISTA
+               WHEN MODO-BATCH
+                   PERFORM PROCESO-BATCH
+               WHEN OTHER
+                   PERFORM PROCESO-INTERACTIVO
+           END-EVALUATE.
+
+           PERFORM REGISTRAR-LOG-FIN.
+           GOBACK.
+
+       PROCESO-INTERACTIVO.
+           DISPLAY "Ingrese su NU1: ".
+           PERFORM VALIDANUM1.
+           DISPLAY "Ingrese su NU2: ".
+           PERFORM VALIDANUM2.
+
+           PERFORM INICIALIZAR-ARRAYS.
+           PERFORM MaxCD.
+           PERFORM CalcularLCM.
+           DISPLAY "el MCD es : ", MCD.
+           DISPLAY "el LCM es : ", LCM.
+           PERFORM ESCRIBIR-CSV.
+
+       PROCESO-LISTA.
+      /CALCULA EL GCD DE TODOS LOS NUMEROS DE LISTA-NUMEROS,
+      /ENCADENANDO EL GCD DE A PARES (GCD(A,B,C) = GCD(GCD(A,B),C))
+           MOVE "Y" TO PRIMER-NUMERO-SW.
+           OPEN INPUT LISTA-NUMEROS.
+           READ LISTA-NUMEROS
+               AT END MOVE "Y" TO LISTA-EOF-SW
+           END-READ.
+           PERFORM UNTIL LISTA-EOF
+               IF PRIMER-NUMERO
+                   MOVE LN-NUM TO ACUMULADOR-GCD
+                   MOVE "N" TO PRIMER-NUMERO-SW
+               ELSE
+                   MOVE ACUMULADOR-GCD TO Num1
+                   MOVE LN-NUM TO Num2
+                   PERFORM INICIALIZAR-ARRAYS
+                   PERFORM MaxCD
+                   MOVE MCD TO ACUMULADOR-GCD
+               END-IF
+               READ LISTA-NUMEROS
+                   AT END MOVE "Y" TO LISTA-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE LISTA-NUMEROS.
+           DISPLAY "el MCD de la lista es : ", ACUMULADOR-GCD.
+
+       PROCESO-BATCH.
+      /LEE PARES DE NUMEROS DESDE UN ARCHIVO Y ESCRIBE UN REPORTE CON
+      /EL MCD Y EL LCM DE CADA PAR
+           OPEN INPUT PARES-FILE.
+           OPEN OUTPUT GCD-REPORT.
+           MOVE "REPORTE DE MCD Y LCM POR PAR" TO GCD-REPORT-LINEA.
+           WRITE GCD-REPORT-LINEA.
+
+           READ PARES-FILE
+               AT END MOVE "Y" TO PARES-EOF-SW
+           END-READ.
+           PERFORM UNTIL PARES-EOF
+               MOVE PF-NUM1 TO Num1
+               MOVE PF-NUM2 TO Num2
+               PERFORM INICIALIZAR-ARRAYS
+               PERFORM MaxCD
+               PERFORM CalcularLCM
+               PERFORM ESCRIBIR-LINEA-GCD
+               READ PARES-FILE
+                   AT END MOVE "Y" TO PARES-EOF-SW
+               END-READ
+           END-PERFORM.
+
+           CLOSE PARES-FILE.
+           CLOSE GCD-REPORT.
+
+       ESCRIBIR-LINEA-GCD.
+           MOVE Num1 TO NUM1-EDIT.
+           MOVE Num2 TO NUM2-EDIT.
+           MOVE MCD TO MCD-EDIT.
+           MOVE LCM TO LCM-EDIT.
+           MOVE SPACES TO GCD-REPORT-LINEA.
+           STRING NUM1-EDIT DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
+               NUM2-EDIT DELIMITED BY SIZE
+               " MCD=" DELIMITED BY SIZE
+               MCD-EDIT DELIMITED BY SIZE
+               " LCM=" DELIMITED BY SIZE
+               LCM-EDIT DELIMITED BY SIZE
+               INTO GCD-REPORT-LINEA.
+           WRITE GCD-REPORT-LINEA.
+
+       INICIALIZAR-ARRAYS.
+      /LIMPIA LOS ARRAYS DE TRABAJO ENTRE UNA CORRIDA DE MaxCD Y LA
+      /SIGUIENTE, YA QUE AHORA MaxCD PUEDE EJECUTARSE VARIAS VECES
+      /EN UNA MISMA CORRIDA (MODO LISTA O MODO BATCH)
+           PERFORM VARYING K1 FROM 1 BY 1 UNTIL K1 > 10
+               MOVE 0 TO MyArray1(K1)
+               MOVE 0 TO MyArray2(K1)
+           END-PERFORM.
+           PERFORM VARYING K1 FROM 1 BY 1 UNTIL K1 > 20
+               MOVE 0 TO MyArrayUn(K1)
+               MOVE 0 TO MyArrayR(K1)
+           END-PERFORM.
+           MOVE 1 TO C1 C2 R3 Indi.
+           MOVE 0 TO MCD.
+
+       EsDivisor.
+              DIVIDE Num3 BY D3 GIVING Res_Resto REMAINDER Res_Resto.
+              IF Res_Resto  EQUAL TO 0
+                  THEN
+                      MOVE 1 TO BOOLEAN-VARIABLE
+              ELSE
+                      MOVE 0 TO BOOLEAN-VARIABLE
+              END-IF.
+
+
+       Union.
+              PERFORM VARYING K1 FROM 1 BY 1 UNTIL k1 > 10
+                   MOVE MyArray1(k1) TO MyArrayUn(k1)
+              END-PERFORM
+              PERFORM VARYING k1 FROM 1 BY 1 UNTIL k1 > 10
+                    COMPUTE k2 = k1 + 10
+                   MOVE MyArray2(k1) TO MyArrayUn(k2)
+              END-PERFORM
+              DISPLAY "Union de array1 y array2"
+              PERFORM VARYING k1 FROM 1 BY 1 UNTIL k1 > 20
+               DISPLAY "Posicion ", k1, ": ", MyArrayUn(k1)
+              END-PERFORM.
+
+       CantRep.
+              PERFORM VARYING R1 FROM 1 BY 1 UNTIL R1 > 20
+              IF NumRe EQUAL TO MyArrayUn(R1) THEN
+                     COMPUTE ContR = ContR + 1
+              END-IF
+              END-PERFORM.
+
+
+
+       Repetidos.
+      /CORREGIDO: SE COMPARABA SIEMPRE MyArrayUn(2) EN VEZ DEL
+      /ELEMENTO ACTUAL MyArrayUn(R2), LO CUAL HACIA QUE EL RESULTADO
+      /DEPENDIERA DE QUE NUMERO SE CARGABA PRIMERO (K>=N)
+           MOVE 0 TO ContR.
+           PERFORM VARYING R2 FROM 1 BY 1 UNTIL R2 > 20
+                     MOVE MyArrayUn(R2) TO NumRe
+                     PERFORM CantRep
+                     IF ContR > 1 AND MyArrayUn(R2) NOT EQUAL TO 0 THEN
+                            MOVE MyArrayUn(R2) to MyArrayR(R3)
+                            DISPLAY "R tiene: " MyArrayR(R3)
+                            COMPUTE R3 = R3 + 1
+                            MOVE 0 TO ContR
+                     END-IF
+                     MOVE 0 TO ContR
+           END-PERFORM
+           DISPLAY "Armaremos Repetidos ", LENGTH OF MyArrayR
+           PERFORM VARYING k1 FROM 1 BY 1 UNTIL k1 > 20
+           DISPLAY "Posicion ", k1, ": ", MyArrayR(k1)
+           END-PERFORM.
+
+       Maximo.
+        PERFORM VARYING Indi FROM 1 BY 1 UNTIL Indi > 20
+                   IF MyArrayR(Indi) > MCD
+                      MOVE MyArrayR(Indi) TO MCD
+                   END-IF
+         END-PERFORM.
+
+       MaxCD.
+           DISPLAY "Armaremos nuestor primer array "
+              PERFORM VARYING D1 FROM 1 BY 1 UNTIL D1 > Num1
+                     MOVE Num1 TO Num3
+                     MOVE D1 TO D3
+                     PERFORM EsDivisor
+                     IF BOOLEAN-VARIABLE  EQUAL TO 1 THEN
+      /MyArray1 TIENE SOLO 10 POSICIONES; SI Num1 TIENE MAS DE 10
+      /DIVISORES SE DESCARTA EL EXCEDENTE EN VEZ DE ESCRIBIR FUERA
+      /DE LA TABLA Y CORROMPER EL WORKING-STORAGE CONTIGUO
+                            IF C1 > 10
+                                DISPLAY "ADVERTENCIA: " Num1
+                                    " TIENE MAS DE 10 DIVISORES, SE "
+                                    "DESCARTAN LOS EXCEDENTES"
+                            ELSE
+                                MOVE D1 TO MyArray1(C1)
+                                DISPLAY "Posicion ", C1, ": ",
+                                    MyArray1(C1)
+                                COMPUTE C1 =  C1 + 1
+                            END-IF
+                     END-IF
+              END-PERFORM.
+           DISPLAY "Armaremos nuestor segundo array "
+               PERFORM VARYING D2 FROM 1 BY 1 UNTIL D2 > Num2
+                     MOVE Num2 TO Num3
+                     MOVE D2 TO D3
+                     PERFORM EsDivisor
+                     IF BOOLEAN-VARIABLE  EQUAL TO 1 THEN
+                            IF C2 > 10
+                                DISPLAY "ADVERTENCIA: " Num2
+                                    " TIENE MAS DE 10 DIVISORES, SE "
+                                    "DESCARTAN LOS EXCEDENTES"
+                            ELSE
+                                MOVE D2 TO MyArray2(C2)
+                                DISPLAY "Posicion ", C2, ": ",
+                                    MyArray2(C2)
+                                COMPUTE C2 =  C2 + 1
+                            END-IF
+                     END-IF
+              END-PERFORM.
+           PERFORM Union.
+           PERFORM Repetidos.
+           PERFORM Maximo.
+           IF MCD = 0
+               MOVE 1 TO MCD
+           END-IF.
+           DISPLAY "el MCD es : ", MCD.
+
+       CalcularLCM.
+      /EL MCD YA FUE CALCULADO POR MaxCD; EL LCM SE DERIVA DE LA
+      /RELACION LCM(A,B) = (A * B) / MCD(A,B)
+           COMPUTE LCM = (Num1 * Num2) / MCD.
+
+       ESCRIBIR-CSV.
+      /AGREGA UNA FILA AL EXTRACTO COMPARTIDO RESULTCSV CON EL
+      /MCD Y EL LCM DEL PAR ACTUAL
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           MOVE MCD TO MCD-EDIT.
+           MOVE LCM TO LCM-EDIT.
+           MOVE SPACES TO CSV-LINEA.
+           STRING "MATEMATICA6" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CURRENT-DATE-FLD DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Num1 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Num2 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               MCD-EDIT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LCM-EDIT DELIMITED BY SIZE
+               INTO CSV-LINEA.
+           OPEN EXTEND RESULT-CSV.
+           IF RESULT-CSV-STATUS NOT = "00"
+               OPEN OUTPUT RESULT-CSV
+           END-IF.
+           WRITE CSV-RECORD.
+           CLOSE RESULT-CSV.
+
+       REGISTRAR-LOG-INICIO.
+      /DEJA CONSTANCIA DEL INICIO DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA6" TO RL-PROGRAMA.
+           MOVE "INICIO" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       REGISTRAR-LOG-FIN.
+      /DEJA CONSTANCIA DEL FIN DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA6" TO RL-PROGRAMA.
+           MOVE "FIN" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDANUM1,
+                                     CAMPO-GENERICO BY Num1.
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDANUM2,
+                                     CAMPO-GENERICO BY Num2.
+
+       END PROGRAM MATEMATICA6.
