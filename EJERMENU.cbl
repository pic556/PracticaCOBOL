@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author:Pedro Burgos
+      * Date:8/8/26
+      * Purpose:Menu-de-la-suite-de-ejercicios
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJERMENU.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       01 OPCION PIC X(02).
+       01 SEGUIR-SW PIC X(01) VALUE "Y".
+           88 SEGUIR VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL NOT SEGUIR
+               PERFORM MOSTRAR-MENU
+               ACCEPT OPCION
+               PERFORM EJECUTAR-OPCION
+           END-PERFORM.
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY SPACE.
+           DISPLAY "----- MENU DE LA SUITE DE EJERCICIOS -----".
+           DISPLAY " 1 - MI-APP (login de usuario)".
+           DISPLAY " 2 - MATEMATICA1".
+           DISPLAY " 3 - MATEMATICA2".
+           DISPLAY " 4 - MATEMATICA3".
+           DISPLAY " 5 - MATEMATICA4".
+           DISPLAY " 6 - MATEMATICA5".
+           DISPLAY " 7 - MATEMATICA6".
+           DISPLAY " 8 - MATEMATICA7".
+           DISPLAY " 9 - Navidad2024".
+           DISPLAY " 0 - Salir".
+           DISPLAY "Elija una opcion: ".
+
+       EJECUTAR-OPCION.
+           EVALUATE OPCION
+               WHEN "1"
+                   CALL "MI-APP"
+               WHEN "2"
+                   CALL "MATEMATICA1"
+               WHEN "3"
+                   CALL "MATEMATICA2"
+               WHEN "4"
+                   CALL "MATEMATICA3"
+               WHEN "5"
+                   CALL "MATEMATICA4"
+               WHEN "6"
+                   CALL "MATEMATICA5"
+               WHEN "7"
+                   CALL "MATEMATICA6"
+               WHEN "8"
+                   CALL "MATEMATICA7"
+               WHEN "9"
+                   CALL "Navidad2024"
+               WHEN "0"
+                   MOVE "N" TO SEGUIR-SW
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       END PROGRAM EJERMENU.
