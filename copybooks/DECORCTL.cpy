@@ -0,0 +1,7 @@
+      ******************************************************************
+      * DECORCTL - Control record for Navidad2024: which symbol decorates
+      * the tree and how wide the trunk underneath it should be.
+      ******************************************************************
+       01  DECOR-CONTROL-RECORD.
+           05  CR-SIMBOLO          PIC X(01).
+           05  CR-ANCHO-TRONCO     PIC 9(02).
