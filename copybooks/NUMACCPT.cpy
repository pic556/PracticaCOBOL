@@ -0,0 +1,18 @@
+      ******************************************************************
+      * NUMACCPT - Parrafo generico de validacion de un ACCEPT numerico.
+      * COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY <parrafo>
+      *                               CAMPO-GENERICO BY <campo>
+      * genera un parrafo que repite el ACCEPT hasta que el campo
+      * contenga unicamente digitos, en vez de dejar pasar cualquier
+      * cosa hacia un DIVIDE/COMPUTE o un subindice de tabla.
+      * EL NOMBRE DE PARRAFO DEBE SER UNA SOLA PALABRA COBOL (SIN
+      * GUIONES), POR EJEMPLO VALIDANUM1, PARA EVITAR AMBIGUEDADES
+      * DEL PREPROCESADOR AL REEMPLAZAR TEXTO COMPUESTO.
+      ******************************************************************
+       PARRAFO-GENERICO.
+           PERFORM WITH TEST AFTER UNTIL CAMPO-GENERICO NUMERIC
+               ACCEPT CAMPO-GENERICO
+               IF NOT CAMPO-GENERICO NUMERIC
+                   DISPLAY "VALOR NO NUMERICO, REINGRESE: "
+               END-IF
+           END-PERFORM.
