@@ -0,0 +1,14 @@
+      ******************************************************************
+      * MATE4CTL - Control record for MATEMATICA4's batch run: how many
+      * elements to size the working tables at, which way to sort, and
+      * the list of values to exclude from MyArray in one pass.
+      ******************************************************************
+       01  MATE4-CONTROL-RECORD.
+           05  CR-CANT-ELEMENTOS   PIC 9(03).
+           05  CR-ORDEN            PIC X(01).
+               88  CR-ORDEN-ASC    VALUE "A".
+               88  CR-ORDEN-DESC   VALUE "D".
+           05  CR-CANT-EXCLUIR     PIC 9(02).
+           05  CR-VALORES-EXCLUIR  OCCURS 0 TO 20 TIMES
+                                   DEPENDING ON CR-CANT-EXCLUIR
+                                   PIC 9(03).
