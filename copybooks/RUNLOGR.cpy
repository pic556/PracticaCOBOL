@@ -0,0 +1,11 @@
+      ******************************************************************
+      * RUNLOGR - Record layout for the shared RUN-LOG file. Every
+      * program in the suite appends one INICIO record when it starts
+      * and one FIN record when it ends, so daily operations has a
+      * trail of what ran, when, and with which key inputs.
+      ******************************************************************
+       01  RUN-LOG-RECORD.
+           05  RL-PROGRAMA         PIC X(15).
+           05  RL-EVENTO           PIC X(06).
+           05  RL-TIMESTAMP        PIC X(17).
+           05  RL-DATOS-CLAVE      PIC X(40).
