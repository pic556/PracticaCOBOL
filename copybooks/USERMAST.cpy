@@ -0,0 +1,10 @@
+      ******************************************************************
+      * USERMAST - Record layout for the USER-MASTER employee file.
+      * Keyed on UM-EMP-ID. Shared by MI-APP and anything else that
+      * needs to resolve an employee ID to a name/department/language.
+      ******************************************************************
+       01  USER-MASTER-RECORD.
+           05  UM-EMP-ID           PIC X(10).
+           05  UM-EMP-NAME         PIC X(30).
+           05  UM-DEPT             PIC X(10).
+           05  UM-LANG-CODE        PIC X(02).
