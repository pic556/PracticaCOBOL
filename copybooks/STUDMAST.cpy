@@ -0,0 +1,14 @@
+      ******************************************************************
+      * STUDMAST - Record layout for the STUDENT-MASTER file.
+      * Keyed on SM-STUDENT-ID. SM-GRADES is a variable-length table of
+      * up to 8 grades, driven off SM-GRADE-COUNT (2 to 8 per student).
+      ******************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID       PIC X(10).
+           05  SM-STUDENT-NAME     PIC X(30).
+           05  SM-NUM1             PIC 9(3).
+           05  SM-NUM2             PIC S9(3).
+           05  SM-GRADE-COUNT      PIC 9(01).
+           05  SM-GRADES           OCCURS 2 TO 8 TIMES
+                                    DEPENDING ON SM-GRADE-COUNT
+                                    PIC 9(03).
