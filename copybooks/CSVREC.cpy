@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CSVREC - Record layout for the shared RESULTCSV extract file.
+      * Every MATEMATICA program appends one comma-separated row per
+      * result it computes, so a day's results can be loaded into a
+      * spreadsheet or a downstream reporting tool instead of being
+      * retyped off the DISPLAY output. The program name and timestamp
+      * lead every row; the remaining columns are program-specific.
+      ******************************************************************
+       01  CSV-RECORD.
+           05  CSV-LINEA           PIC X(100).
