@@ -0,0 +1,8 @@
+      ******************************************************************
+      * COMMFLDS - Working fields shared across the MATEMATICA programs:
+      * the Res_Resto/BOOLEAN-VARIABLE pair used by every "EsDivisor"
+      * style check, and the generic Contador loop/subscript index.
+      ******************************************************************
+       01  Res_Resto           PIC 9(3).
+       01  BOOLEAN-VARIABLE    PIC 9 VALUE 0.
+       01  Contador            PIC 9(3) VALUE 1.
