@@ -1,141 +1,358 @@
-      ******************************************************************
-      * Author:Pedro Burgos
-      * Date:18/1/24
-      * Purpose:Practica-Matematica
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATEMATICA5.
-
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 MyArray1 PIC 9(3) OCCURS 10 TIMES.
-       01 MyArray2 PIC 9(3) OCCURS 10 TIMES.
-       01 MyArray3 PIC 9(3) OCCURS 10 TIMES.
-       01 MyArrayUn PIC 9(3) OCCURS 20 TIMES.
-       01 MyArrayIn PIC 9(3) OCCURS 10 TIMES.
-       01 MyArrayM PIC 9(3) OCCURS 10 TIMES.
-
-
-       01 Contador PIC 9(2) VALUE 1.
-       01 Contador1 PIC 9(2) VALUE 1.
-       01 Cont2 PIC 9(2) VALUE 1.
-       01 Cont3 PIC 9(2) VALUE 1.
-       01 Cont4 PIC 9(2) VALUE 1.
-
-
-       01 indi PIC 9(2) VALUE 1.
-       01 indi2 PIC 9(2) VALUE 1.
-       01 IpN PIC 9(3).
-       01 IpN2 PIC 9(3).
-       01 May Pic 9(3).
-
-
-       01 Num1 Pic 9(3).
-       01 Num2 Pic 9(3).
-
-       01 Per1 PIC 9 VALUE 0.
-       01 Per2 PIC 9 VALUE 0.
-
-
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            PERFORM Arrays.
-            DISPLAY SPACE.
-            PERFORM Union.
-            DISPLAY SPACE.
-            PERFORM Inter.
-            DISPLAY SPACE.
-            PERFORM MayorQue.
-
-
-            STOP RUN.
-
-       Arrays.
-               DISPLAY "Armaremos nuestor primer array "
-               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-                   DISPLAY "Ingrese numero para lista1: "
-                   ACCEPT IpN
-                   MOVE IpN TO MyArray1(Contador)
-               END-PERFORM
-               DISPLAY SPACE.
-               DISPLAY "Armaremos nuestor segundo array "
-               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-                   DISPLAY "Ingrese numero para lista2: "
-                   ACCEPT IpN2
-                   MOVE IpN2 TO MyArray2(Contador)
-               END-PERFORM.
-               DISPLAY SPACE.
-               DISPLAY "Elementos en la array1:".
-               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-               DISPLAY "Posicion ", Contador, ": ", MyArray1(Contador)
-               END-PERFORM
-               DISPLAY SPACE.
-               DISPLAY "Elementos en la array2:".
-               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-               DISPLAY "Posicion ", Contador, ": ", MyArray2(Contador)
-               END-PERFORM.
-
-
-       Union.
-              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-                   MOVE MyArray1(Contador) TO MyArrayUn(Contador)
-              END-PERFORM
-              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-                    COMPUTE Cont2 = Contador + 10
-                   MOVE MyArray2(Contador) TO MyArrayUn(Cont2)
-              END-PERFORM
-              DISPLAY "Union de array1 y array2"
-              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 20
-               DISPLAY "Posicion ", Contador, ": ", MyArrayUn(Contador)
-              END-PERFORM.
-
-
-
-
-       Inter.
-             PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-              MOVE MyArray1(Contador) TO Num1
-              PERFORM VARYING Contador1 FROM 1 BY 1 UNTIL Contador1 > 10
-               IF MyArray2(Contador1) EQUAL TO Num1 THEN
-                 MOVE Num2 TO MyArrayIn(indi)
-                 COMPUTE indi = indi + 1
-                 EXIT PERFORM
-                 END-IF
-              END-PERFORM
-             END-PERFORM.
-
-
-           DISPLAY "Elementos en la intersección:"
-           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-            IF MyArrayIn(Contador) NOT = ZEROES
-            DISPLAY "int ", Contador, ": ", MyArrayIn(Contador)
-            END-IF
-            END-PERFORM.
-
-       MayorQue.
-              DISPLAY "Ingrese numero que sea menor a lista1: "
-                   ACCEPT May
-              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-              if  May < MyArray1(Contador) THEN
-                  MOVE MyArray1(Contador) TO MyArrayM(indi2)
-                  COMPUTE indi2 = indi2 + 1
-              END-IF
-              END-PERFORM.
-
-           DISPLAY "Elementos Mayores a: ", May
-           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-            IF MyArrayM(Contador) NOT = ZEROES
-            DISPLAY "int ", Contador, ": ", MyArrayM(Contador)
-            END-IF
-            END-PERFORM.
-
-       END PROGRAM MATEMATICA5.
+      ******************************************************************
+      * Author:Pedro Burgos
+      * Date:18/1/24
+      * Purpose:Practica-Matematica
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATEMATICA5 IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACTO-AYER ASSIGN TO "EXTRAYER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACTO-AYER-STATUS.
+
+           SELECT EXTRACTO-HOY ASSIGN TO "EXTRHOY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACTO-HOY-STATUS.
+
+           SELECT RECONCILIA-REPORT ASSIGN TO "RPTRECON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECONCILIA-REPORT-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+           SELECT RESULT-CSV ASSIGN TO "RESULTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULT-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACTO-AYER.
+       01  EXTRACTO-AYER-RECORD.
+           05  EA-VALOR             PIC 9(03).
+
+       FD  EXTRACTO-HOY.
+       01  EXTRACTO-HOY-RECORD.
+           05  EH-VALOR             PIC 9(03).
+
+       FD  RECONCILIA-REPORT.
+       01  RECONCILIA-REPORT-LINEA  PIC X(80).
+
+       FD  RUN-LOG.
+           COPY "RUNLOGR.cpy".
+
+       FD  RESULT-CSV.
+           COPY "CSVREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 MyArray1 PIC 9(3) OCCURS 10 TIMES.
+       01 MyArray2 PIC 9(3) OCCURS 10 TIMES.
+       01 MyArray3 PIC 9(3) OCCURS 10 TIMES.
+       01 MyArrayUn PIC 9(3) OCCURS 20 TIMES.
+       01 MyArrayIn PIC 9(3) OCCURS 10 TIMES.
+       01 MyArrayM PIC 9(3) OCCURS 10 TIMES.
+
+      * Elementos que estan en MyArray1 pero no en MyArray2, o
+      * viceversa - la diferencia simetrica entre los dos extractos.
+       01 MyArrayDif PIC 9(3) OCCURS 20 TIMES.
+
+
+       COPY "COMMFLDS.cpy".
+       01 Contador1 PIC 9(2) VALUE 1.
+       01 Cont2 PIC 9(2) VALUE 1.
+       01 Cont3 PIC 9(2) VALUE 1.
+       01 Cont4 PIC 9(2) VALUE 1.
+
+
+       01 indi PIC 9(2) VALUE 1.
+       01 indi2 PIC 9(2) VALUE 1.
+       01 indi3 PIC 9(2) VALUE 1.
+       01 IpN PIC 9(3).
+       01 IpN2 PIC 9(3).
+       01 May Pic 9(3).
+
+
+       01 Num1 Pic 9(3).
+       01 Num2 Pic 9(3).
+
+       01 Per1 PIC 9 VALUE 0.
+       01 Per2 PIC 9 VALUE 0.
+       01 ENCONTRADO-SW PIC X(01) VALUE "N".
+           88 ENCONTRADO VALUE "Y".
+
+       01 EXTRACTO-AYER-STATUS    PIC X(02).
+       01 EXTRACTO-HOY-STATUS     PIC X(02).
+       01 RECONCILIA-REPORT-STATUS PIC X(02).
+
+      * Contadores para el bloque de estadisticas resumen que se
+      * muestra al final de Union/Inter/MayorQue.
+       01 CANT-COINCIDENCIAS PIC 9(03) VALUE 0.
+       01 CANT-DISCREPANCIAS PIC 9(03) VALUE 0.
+       01 CANT-SOBRE-UMBRAL  PIC 9(03) VALUE 0.
+
+       01 VALOR-EDIT PIC ZZ9.
+
+       01 RUN-LOG-STATUS    PIC X(02).
+       01 CURRENT-DATE-FLD  PIC X(08).
+       01 CURRENT-TIME-FLD  PIC X(08).
+
+       01 RESULT-CSV-STATUS PIC X(02).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM REGISTRAR-LOG-INICIO.
+            PERFORM Arrays.
+            DISPLAY SPACE.
+            PERFORM Union.
+            DISPLAY SPACE.
+            PERFORM Inter.
+            DISPLAY SPACE.
+            PERFORM DiferenciaSimetrica.
+            DISPLAY SPACE.
+            PERFORM MayorQue.
+            DISPLAY SPACE.
+            PERFORM ESCRIBIR-RESUMEN.
+            PERFORM ESCRIBIR-CSV.
+
+            PERFORM REGISTRAR-LOG-FIN.
+            GOBACK.
+
+       Arrays.
+      /CARGA MyArray1 DESDE EL EXTRACTO DE AYER Y MyArray2 DESDE EL
+      /EXTRACTO DE HOY, EN LUGAR DE VEINTE ACCEPT MANUALES
+               OPEN INPUT EXTRACTO-AYER.
+               MOVE 1 TO Contador.
+               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+                   READ EXTRACTO-AYER
+                       AT END MOVE 0 TO EA-VALOR
+                   END-READ
+                   MOVE EA-VALOR TO MyArray1(Contador)
+               END-PERFORM.
+               CLOSE EXTRACTO-AYER.
+
+               OPEN INPUT EXTRACTO-HOY.
+               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+                   READ EXTRACTO-HOY
+                       AT END MOVE 0 TO EH-VALOR
+                   END-READ
+                   MOVE EH-VALOR TO MyArray2(Contador)
+               END-PERFORM.
+               CLOSE EXTRACTO-HOY.
+
+               DISPLAY SPACE.
+               DISPLAY "Elementos en la array1:".
+               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+               DISPLAY "Posicion ", Contador, ": ", MyArray1(Contador)
+               END-PERFORM
+               DISPLAY SPACE.
+               DISPLAY "Elementos en la array2:".
+               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+               DISPLAY "Posicion ", Contador, ": ", MyArray2(Contador)
+               END-PERFORM.
+
+
+       Union.
+              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+                   MOVE MyArray1(Contador) TO MyArrayUn(Contador)
+              END-PERFORM
+              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+                    COMPUTE Cont2 = Contador + 10
+                   MOVE MyArray2(Contador) TO MyArrayUn(Cont2)
+              END-PERFORM
+              DISPLAY "Union de array1 y array2"
+              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 20
+               DISPLAY "Posicion ", Contador, ": ", MyArrayUn(Contador)
+              END-PERFORM.
+
+
+
+
+       Inter.
+      /PARA CADA VALOR DE MyArray1, SI ESTA EN MyArray2 SE GUARDA EL
+      /VALOR REALMENTE COINCIDENTE (NO Num2, QUE NUNCA SE CARGABA)
+             PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+              MOVE MyArray1(Contador) TO Num1
+              PERFORM VARYING Contador1 FROM 1 BY 1 UNTIL Contador1 > 10
+               IF MyArray2(Contador1) EQUAL TO Num1 THEN
+                 MOVE Num1 TO MyArrayIn(indi)
+                 COMPUTE indi = indi + 1
+                 ADD 1 TO CANT-COINCIDENCIAS
+                 EXIT PERFORM
+                 END-IF
+              END-PERFORM
+             END-PERFORM.
+
+
+           DISPLAY "Elementos en la intersección:"
+           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+            IF MyArrayIn(Contador) NOT = ZEROES
+            DISPLAY "int ", Contador, ": ", MyArrayIn(Contador)
+            END-IF
+            END-PERFORM.
+
+           PERFORM ESCRIBIR-RECONCILIACION.
+
+       ESCRIBIR-RECONCILIACION.
+      /REPORTE DE RECONCILIACION DIARIA ENTRE EL EXTRACTO DE AYER Y
+      /EL DE HOY, BASADO EN LA INTERSECCION YA CORREGIDA
+           OPEN OUTPUT RECONCILIA-REPORT.
+           MOVE "RECONCILIACION EXTRACTO AYER VS HOY"
+               TO RECONCILIA-REPORT-LINEA.
+           WRITE RECONCILIA-REPORT-LINEA.
+           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+               IF MyArrayIn(Contador) NOT = ZEROES
+                   MOVE MyArrayIn(Contador) TO VALOR-EDIT
+                   MOVE SPACES TO RECONCILIA-REPORT-LINEA
+                   STRING "COINCIDE: " DELIMITED BY SIZE
+                       VALOR-EDIT DELIMITED BY SIZE
+                       INTO RECONCILIA-REPORT-LINEA
+                   WRITE RECONCILIA-REPORT-LINEA
+               END-IF
+           END-PERFORM.
+           CLOSE RECONCILIA-REPORT.
+
+       DiferenciaSimetrica.
+      /ELEMENTOS QUE ESTAN EN UNO DE LOS DOS EXTRACTOS PERO NO EN
+      /AMBOS (DIFERENCIA SIMETRICA ENTRE MyArray1 Y MyArray2)
+           MOVE 1 TO indi3.
+           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+               MOVE "N" TO ENCONTRADO-SW
+               PERFORM VARYING Contador1 FROM 1 BY 1
+                       UNTIL Contador1 > 10
+                   IF MyArray2(Contador1) EQUAL TO MyArray1(Contador)
+                       MOVE "Y" TO ENCONTRADO-SW
+                   END-IF
+               END-PERFORM
+               IF NOT ENCONTRADO AND MyArray1(Contador) NOT = ZEROES
+                   MOVE MyArray1(Contador) TO MyArrayDif(indi3)
+                   COMPUTE indi3 = indi3 + 1
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+               MOVE "N" TO ENCONTRADO-SW
+               PERFORM VARYING Contador1 FROM 1 BY 1
+                       UNTIL Contador1 > 10
+                   IF MyArray1(Contador1) EQUAL TO MyArray2(Contador)
+                       MOVE "Y" TO ENCONTRADO-SW
+                   END-IF
+               END-PERFORM
+               IF NOT ENCONTRADO AND MyArray2(Contador) NOT = ZEROES
+                   MOVE MyArray2(Contador) TO MyArrayDif(indi3)
+                   COMPUTE indi3 = indi3 + 1
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Diferencia simetrica entre array1 y array2:".
+           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 20
+               IF MyArrayDif(Contador) NOT = ZEROES
+                   DISPLAY "dif ", Contador, ": ", MyArrayDif(Contador)
+                   ADD 1 TO CANT-DISCREPANCIAS
+               END-IF
+           END-PERFORM.
+
+       MayorQue.
+              DISPLAY "Ingrese numero que sea menor a lista1: "
+                   PERFORM VALIDAMAY
+              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+              if  May < MyArray1(Contador) THEN
+                  MOVE MyArray1(Contador) TO MyArrayM(indi2)
+                  COMPUTE indi2 = indi2 + 1
+                  ADD 1 TO CANT-SOBRE-UMBRAL
+              END-IF
+              END-PERFORM.
+
+           DISPLAY "Elementos Mayores a: ", May
+           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
+            IF MyArrayM(Contador) NOT = ZEROES
+            DISPLAY "int ", Contador, ": ", MyArrayM(Contador)
+            END-IF
+            END-PERFORM.
+
+       ESCRIBIR-RESUMEN.
+      /BLOQUE DE ESTADISTICAS RESUMEN PARA REPORTE GERENCIAL
+           DISPLAY "----- RESUMEN -----".
+           DISPLAY "COINCIDENCIAS (INTERSECCION): " CANT-COINCIDENCIAS.
+           DISPLAY "DISCREPANCIAS (DIF. SIMETRICA): "
+               CANT-DISCREPANCIAS.
+           DISPLAY "ELEMENTOS SOBRE EL UMBRAL: " CANT-SOBRE-UMBRAL.
+
+       ESCRIBIR-CSV.
+      /AGREGA UNA FILA AL EXTRACTO COMPARTIDO RESULTCSV CON EL
+      /RESUMEN DE LA RECONCILIACION
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           MOVE SPACES TO CSV-LINEA.
+           STRING "MATEMATICA5" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CURRENT-DATE-FLD DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CANT-COINCIDENCIAS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CANT-DISCREPANCIAS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CANT-SOBRE-UMBRAL DELIMITED BY SIZE
+               INTO CSV-LINEA.
+           OPEN EXTEND RESULT-CSV.
+           IF RESULT-CSV-STATUS NOT = "00"
+               OPEN OUTPUT RESULT-CSV
+           END-IF.
+           WRITE CSV-RECORD.
+           CLOSE RESULT-CSV.
+
+       REGISTRAR-LOG-INICIO.
+      /DEJA CONSTANCIA DEL INICIO DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA5" TO RL-PROGRAMA.
+           MOVE "INICIO" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "AYER=EXTRAYER" DELIMITED BY SIZE
+               " HOY=EXTRHOY" DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       REGISTRAR-LOG-FIN.
+      /DEJA CONSTANCIA DEL FIN DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA5" TO RL-PROGRAMA.
+           MOVE "FIN" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "COINC=" DELIMITED BY SIZE
+               CANT-COINCIDENCIAS DELIMITED BY SIZE
+               " DIFS=" DELIMITED BY SIZE
+               CANT-DISCREPANCIAS DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDAMAY,
+                                     CAMPO-GENERICO BY May.
+
+       END PROGRAM MATEMATICA5.
