@@ -1,144 +1,505 @@
-      ******************************************************************
-      * Author:Pedro Burgos
-      * Date:12/1/24
-      * Purpose:Practica-Matematica
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATEMATICA4.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 MyArray PIC 9(3) OCCURS 10 TIMES.
-       01 MyArray2 PIC 9(3) OCCURS 10 TIMES.
-       01 MyArray3 PIC 9(3) OCCURS 10 TIMES.
-       01 MyArrayC PIC 9(3) OCCURS 10 TIMES.
-
-       01 Contador PIC 9(2) VALUE 1.
-       01 Cord2 PIC 9(2) VALUE 1.
-       01 IpN PIC 9(3).
-
-      /Creo una especie de array usando tables
-      /Una tabla es una sección de almacenamiento
-      /que almacena una colección de elementos, y cada elemento
-      /se puede acceder mediante un índice
-
-       01 Num1 PIC 9(3).
-       01 NumRe PIC 9(3).
-       01 Per PIC 9 VALUE 0.
-       01 Rep PIC 9 VALUE 0.
-       01 ContR PIC 9(3) VALUE 0.
-       01 Num2 Pic 9(3).
-
-       01 Maxi Pic 9(3) VALUE 0.
-       01 Imax Pic 9(3).
-
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Ingrese su NU1: ".
-            ACCEPT Num1.
-
-
-
-            PERFORM Array.
-            PERFORM MosArr.
-            PERFORM pert.
-            DISPLAY SPACE.
-            DISPLAY "¿Pertenece NU1 al array? "Per.
-            DISPLAY SPACE.
-            PERFORM HayRep.
-            DISPLAY "¿Hay repetidos en el array? "Rep.
-            DISPLAY SPACE.
-            PERFORM Max.
-            DISPLAY"el maximo de array1 es: ", maxi.
-            DISPLAY SPACE.
-            PERFORM ordenar.
-            DISPLAY SPACE.
-            DISPLAY "Ingrese su NU2: ".
-            ACCEPT Num2.
-            DISPLAY "Quitamos a NU2: ".
-            PERFORM Qui.
-
-
-
-
-            STOP RUN.
-
-       Array.
-               PERFORM UNTIL Contador > 10
-                   DISPLAY "Ingrese numero para lista: "
-                   ACCEPT IpN
-                   MOVE IpN TO MyArray(Contador)
-                   MOVE IpN TO MyArrayC(Contador)
-                   ADD 1 TO Contador
-               END-PERFORM.
-
-
-       MosArr.
-               DISPLAY "Elementos en la tabla:".
-               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-               DISPLAY "Posicion ", Contador, ": ", MyArray(Contador)
-              END-PERFORM.
-       pert.
-               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-               IF MyArray(Contador) EQUAL TO Num1 THEN
-                      MOVE 1 TO Per
-               END-IF
-               END-PERFORM.
-
-
-       CantRep.
-              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-              IF NumRe EQUAL TO MyArray(Contador) THEN
-                     COMPUTE ContR = ContR + 1
-              END-IF
-              END-PERFORM.
-
-       HayRep.
-              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-              COMPUTE NumRe = MyArray(Contador)
-              PERFORM CantRep
-              IF ContR > 1 THEN
-                     MOVE 1 TO Rep
-              END-IF
-              END-PERFORM.
-
-       Max.
-              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-              IF Maxi LESS OR EQUAL TO MyArrayC(Contador) THEN
-                     COMPUTE Maxi = MyArrayC(Contador)
-                     COMPUTE Imax = Contador
-              END-IF
-              END-PERFORM.
-
-
-       ordenar.
-               PERFORM VARYING Cord2 FROM 1 BY 1 UNTIL Cord2 > 10
-                 MOVE Maxi to MyArray3(Cord2)
-                 DISPLAY "Posicion ", Cord2, ": ",MyArray3(Cord2)
-                 MOVE 0 TO MyArrayC(Imax)
-                 MOVE 0 TO Maxi
-                 PERFORM Max
-               END-PERFORM.
-
-
-
-
-
-       Qui.
-              PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-              IF Num2 NOT EQUAL TO MyArray(Contador) THEN
-                MOVE MyArray(Contador) to MyArray2(Contador)
-                DISPLAY "Posicion ", Contador, ": ", MyArray2(Contador)
-              END-IF
-
-              END-PERFORM.
-
-
-
-       END PROGRAM MATEMATICA4.
+      ******************************************************************
+      * Author:Pedro Burgos
+      * Date:12/1/24
+      * Purpose:Practica-Matematica
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATEMATICA4 IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "MATE4CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT ITEM-LIST ASSIGN TO "ITEMLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITEM-LIST-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "RPTDUPS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-REPORT-STATUS.
+
+           SELECT ORDEN-REPORT ASSIGN TO "RPTORDEN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ORDEN-REPORT-STATUS.
+
+           SELECT TOP3-REPORT ASSIGN TO "RPTTOP3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TOP3-REPORT-STATUS.
+
+           SELECT REMOVAL-LOG ASSIGN TO "RPTQUITA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REMOVAL-LOG-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+           SELECT RESULT-CSV ASSIGN TO "RESULTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULT-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+           COPY "MATE4CTL.cpy".
+
+       FD  ITEM-LIST.
+       01  ITEM-LIST-RECORD.
+           05  IL-VALOR            PIC 9(03).
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-LINEA  PIC X(80).
+
+       FD  ORDEN-REPORT.
+       01  ORDEN-REPORT-LINEA      PIC X(80).
+
+       FD  TOP3-REPORT.
+       01  TOP3-REPORT-LINEA       PIC X(80).
+
+       FD  REMOVAL-LOG.
+       01  REMOVAL-LOG-LINEA       PIC X(80).
+
+       FD  RUN-LOG.
+           COPY "RUNLOGR.cpy".
+
+       FD  RESULT-CSV.
+           COPY "CSVREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 CANT-ELEMENTOS PIC 9(03) VALUE 10.
+       01 MyArray  OCCURS 1 TO 100 TIMES DEPENDING ON CANT-ELEMENTOS
+                    PIC 9(03).
+       01 MyArray2 OCCURS 1 TO 100 TIMES DEPENDING ON CANT-ELEMENTOS
+                    PIC 9(03).
+       01 MyArray3 OCCURS 1 TO 100 TIMES DEPENDING ON CANT-ELEMENTOS
+                    PIC 9(03).
+       01 MyArrayC OCCURS 1 TO 100 TIMES DEPENDING ON CANT-ELEMENTOS
+                    PIC 9(03).
+
+       COPY "COMMFLDS.cpy".
+       01 Cord2 PIC 9(3) VALUE 1.
+
+      /Creo una especie de array usando tables
+      /Una tabla es una sección de almacenamiento
+      /que almacena una colección de elementos, y cada elemento
+      /se puede acceder mediante un índice
+
+       01 Num1 PIC 9(3).
+       01 NumRe PIC 9(3).
+       01 Per PIC 9 VALUE 0.
+       01 Rep PIC 9 VALUE 0.
+       01 ContR PIC 9(3) VALUE 0.
+
+       01 Maxi Pic 9(3) VALUE 0.
+       01 Imax Pic 9(3).
+
+       01 CONTROL-FILE-STATUS      PIC X(02).
+       01 ITEM-LIST-STATUS         PIC X(02).
+       01 EXCEPTION-REPORT-STATUS  PIC X(02).
+       01 ORDEN-REPORT-STATUS      PIC X(02).
+       01 TOP3-REPORT-STATUS       PIC X(02).
+       01 REMOVAL-LOG-STATUS       PIC X(02).
+
+       01 ITEM-EOF-SW PIC X(01) VALUE "N".
+           88 ITEM-EOF VALUE "Y".
+
+      * Tabla de valores ya contados en HayRep, para no repetir el
+      * mismo valor dos veces en el reporte de excepciones.
+       01 YA-REPORTADO OCCURS 100 TIMES PIC 9 VALUE 0.
+
+       01 TOP1-VALOR PIC 9(03) VALUE 0.
+       01 TOP1-POS   PIC 9(03) VALUE 0.
+       01 TOP2-VALOR PIC 9(03) VALUE 0.
+       01 TOP2-POS   PIC 9(03) VALUE 0.
+       01 TOP3-VALOR PIC 9(03) VALUE 0.
+       01 TOP3-POS   PIC 9(03) VALUE 0.
+
+       01 IND-EXCLUIR PIC 9(02) COMP.
+       01 CONTADOR-EDIT PIC ZZ9.
+       01 VALOR-EDIT    PIC ZZ9.
+
+       01 RUN-LOG-STATUS    PIC X(02).
+       01 CURRENT-DATE-FLD  PIC X(08).
+       01 CURRENT-TIME-FLD  PIC X(08).
+       01 CANT-ELEMENTOS-EDIT PIC ZZ9.
+
+       01 RESULT-CSV-STATUS PIC X(02).
+       01 MAXI-EDIT PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LEER-CONTROL.
+           PERFORM REGISTRAR-LOG-INICIO.
+           PERFORM Array.
+           PERFORM MosArr.
+
+           DISPLAY "Ingrese su NU1: ".
+           PERFORM VALIDANUM1.
+           PERFORM pert.
+           DISPLAY SPACE.
+           DISPLAY "¿Pertenece NU1 al array? "Per.
+           DISPLAY SPACE.
+
+           PERFORM HayRep.
+           DISPLAY "¿Hay repetidos en el array? "Rep.
+           DISPLAY SPACE.
+
+           PERFORM Max.
+           DISPLAY"el maximo de array1 es: ", maxi.
+           DISPLAY SPACE.
+
+           PERFORM ESCRIBIR-CSV.
+
+           PERFORM ordenar.
+           DISPLAY SPACE.
+
+           PERFORM TOP-N-REPORT.
+           DISPLAY SPACE.
+
+           PERFORM Qui.
+
+           PERFORM REGISTRAR-LOG-FIN.
+           GOBACK.
+
+       LEER-CONTROL.
+      /LEE LA CANTIDAD DE ELEMENTOS, EL ORDEN Y LA LISTA DE EXCLUSION.
+      /CR-CANT-ELEMENTOS Y CR-CANT-EXCLUIR SON PIC 9(03)/9(02), PERO
+      /LAS TABLAS QUE DIMENSIONAN SOLO LLEGAN HASTA 100 Y 20: SE
+      /ACOTAN AQUI PARA QUE UN REGISTRO DE CONTROL FUERA DE RANGO NO
+      /EMPUJE LOS OCCURS DEPENDING ON MAS ALLA DE SU MAXIMO DECLARADO.
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY "SIN CONTROL, SE USA CANTIDAD POR DEFECTO"
+               NOT AT END
+                   MOVE CR-CANT-ELEMENTOS TO CANT-ELEMENTOS
+                   IF CANT-ELEMENTOS > 100
+                       DISPLAY "CANT-ELEMENTOS FUERA DE RANGO, SE "
+                           "ACOTA A 100"
+                       MOVE 100 TO CANT-ELEMENTOS
+                   END-IF
+                   IF CR-CANT-EXCLUIR > 20
+                       DISPLAY "CANT-EXCLUIR FUERA DE RANGO, SE "
+                           "ACOTA A 20"
+                       MOVE 20 TO CR-CANT-EXCLUIR
+                   END-IF
+           END-READ.
+           CLOSE CONTROL-FILE.
+
+       Array.
+      /CARGA MyArray Y MyArrayC DESDE EL ARCHIVO ITEM-LIST
+           OPEN INPUT ITEM-LIST.
+           MOVE 1 TO Contador.
+           READ ITEM-LIST
+               AT END MOVE "Y" TO ITEM-EOF-SW
+           END-READ.
+           PERFORM UNTIL ITEM-EOF OR Contador > CANT-ELEMENTOS
+               MOVE IL-VALOR TO MyArray(Contador)
+               MOVE IL-VALOR TO MyArrayC(Contador)
+               ADD 1 TO Contador
+               READ ITEM-LIST
+                   AT END MOVE "Y" TO ITEM-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE ITEM-LIST.
+
+
+       MosArr.
+               DISPLAY "Elementos en la tabla:".
+               PERFORM VARYING Contador FROM 1 BY 1
+                       UNTIL Contador > CANT-ELEMENTOS
+               DISPLAY "Posicion ", Contador, ": ", MyArray(Contador)
+              END-PERFORM.
+       pert.
+               PERFORM VARYING Contador FROM 1 BY 1
+                       UNTIL Contador > CANT-ELEMENTOS
+               IF MyArray(Contador) EQUAL TO Num1 THEN
+                      MOVE 1 TO Per
+               END-IF
+               END-PERFORM.
+
+
+       CantRep.
+              PERFORM VARYING Contador FROM 1 BY 1
+                      UNTIL Contador > CANT-ELEMENTOS
+              IF NumRe EQUAL TO MyArray(Contador) THEN
+                     COMPUTE ContR = ContR + 1
+              END-IF
+              END-PERFORM.
+
+       HayRep.
+      /ADEMAS DE LA BANDERA Rep, ESCRIBE UN REPORTE DE EXCEPCIONES CON
+      /CADA VALOR DUPLICADO Y SU CANTIDAD DE OCURRENCIAS
+           OPEN OUTPUT EXCEPTION-REPORT.
+           MOVE "REPORTE DE VALORES DUPLICADOS"
+               TO EXCEPTION-REPORT-LINEA.
+           WRITE EXCEPTION-REPORT-LINEA.
+           PERFORM VARYING Contador FROM 1 BY 1
+                   UNTIL Contador > CANT-ELEMENTOS
+               MOVE 0 TO YA-REPORTADO(Contador)
+           END-PERFORM.
+              PERFORM VARYING Contador FROM 1 BY 1
+                      UNTIL Contador > CANT-ELEMENTOS
+              MOVE 0 TO ContR
+              COMPUTE NumRe = MyArray(Contador)
+              PERFORM CantRep
+              IF ContR > 1 THEN
+                     MOVE 1 TO Rep
+                     IF YA-REPORTADO(Contador) = 0
+                         PERFORM MARCAR-REPORTADO
+                         PERFORM ESCRIBIR-LINEA-DUPLICADO
+                     END-IF
+              END-IF
+              END-PERFORM.
+           CLOSE EXCEPTION-REPORT.
+
+       MARCAR-REPORTADO.
+      /MARCA TODAS LAS POSICIONES CON EL MISMO VALOR COMO YA EMITIDAS
+           PERFORM VARYING IND-EXCLUIR FROM 1 BY 1
+                   UNTIL IND-EXCLUIR > CANT-ELEMENTOS
+               IF MyArray(IND-EXCLUIR) = NumRe
+                   MOVE 1 TO YA-REPORTADO(IND-EXCLUIR)
+               END-IF
+           END-PERFORM.
+
+       ESCRIBIR-LINEA-DUPLICADO.
+           MOVE NumRe TO VALOR-EDIT.
+           MOVE ContR TO CONTADOR-EDIT.
+           MOVE SPACES TO EXCEPTION-REPORT-LINEA.
+           STRING "VALOR " DELIMITED BY SIZE
+               VALOR-EDIT DELIMITED BY SIZE
+               " APARECE " DELIMITED BY SIZE
+               CONTADOR-EDIT DELIMITED BY SIZE
+               " VECES" DELIMITED BY SIZE
+               INTO EXCEPTION-REPORT-LINEA.
+           WRITE EXCEPTION-REPORT-LINEA.
+
+       Max.
+              MOVE 0 TO Maxi.
+              PERFORM VARYING Contador FROM 1 BY 1
+                      UNTIL Contador > CANT-ELEMENTOS
+              IF Maxi LESS OR EQUAL TO MyArrayC(Contador) THEN
+                     COMPUTE Maxi = MyArrayC(Contador)
+                     COMPUTE Imax = Contador
+              END-IF
+              END-PERFORM.
+
+
+       ESCRIBIR-CSV.
+      /AGREGA UNA FILA AL EXTRACTO COMPARTIDO RESULTCSV CON EL
+      /RESULTADO DE PERTENENCIA, REPETIDOS Y MAXIMO DE LA CORRIDA
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           MOVE Maxi TO MAXI-EDIT.
+           MOVE SPACES TO CSV-LINEA.
+           STRING "MATEMATICA4" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CURRENT-DATE-FLD DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Num1 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Per DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Rep DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               MAXI-EDIT DELIMITED BY SIZE
+               INTO CSV-LINEA.
+           OPEN EXTEND RESULT-CSV.
+           IF RESULT-CSV-STATUS NOT = "00"
+               OPEN OUTPUT RESULT-CSV
+           END-IF.
+           WRITE CSV-RECORD.
+           CLOSE RESULT-CSV.
+
+       ordenar.
+      /ORDENA MyArrayC EN MyArray3, ASCENDENTE O DESCENDENTE SEGUN
+      /CR-ORDEN, Y ESCRIBE EL RESULTADO A UN REPORTE PAGINADO
+           OPEN OUTPUT ORDEN-REPORT.
+           MOVE "REPORTE DE ORDENAMIENTO" TO ORDEN-REPORT-LINEA.
+           WRITE ORDEN-REPORT-LINEA.
+               PERFORM VARYING Cord2 FROM 1 BY 1
+                       UNTIL Cord2 > CANT-ELEMENTOS
+                 PERFORM Max
+                 IF CR-ORDEN-ASC
+                     MOVE Maxi to MyArray3(CANT-ELEMENTOS - Cord2 + 1)
+                 ELSE
+                     MOVE Maxi to MyArray3(Cord2)
+                 END-IF
+                 MOVE 0 TO MyArrayC(Imax)
+                 MOVE 0 TO Maxi
+               END-PERFORM.
+           PERFORM VARYING Cord2 FROM 1 BY 1
+                   UNTIL Cord2 > CANT-ELEMENTOS
+               MOVE MyArray3(Cord2) TO VALOR-EDIT
+               MOVE SPACES TO ORDEN-REPORT-LINEA
+               STRING "Posicion " DELIMITED BY SIZE
+                   Cord2 DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   VALOR-EDIT DELIMITED BY SIZE
+                   INTO ORDEN-REPORT-LINEA
+               WRITE ORDEN-REPORT-LINEA
+           END-PERFORM.
+           CLOSE ORDEN-REPORT.
+      /RECONSTRUYE MyArrayC PARA QUE SIGA DISPONIBLE PARA Qui/Max
+           PERFORM VARYING Contador FROM 1 BY 1
+                   UNTIL Contador > CANT-ELEMENTOS
+               MOVE MyArray(Contador) TO MyArrayC(Contador)
+           END-PERFORM.
+
+
+       TOP-N-REPORT.
+      /BUSCA LOS TRES MAYORES VALORES DE MyArrayC CON SU POSICION
+      /ORIGINAL Y LOS ESCRIBE A UN REPORTE
+           MOVE 0 TO TOP1-VALOR TOP2-VALOR TOP3-VALOR.
+           MOVE 0 TO TOP1-POS TOP2-POS TOP3-POS.
+           PERFORM VARYING Contador FROM 1 BY 1
+                   UNTIL Contador > CANT-ELEMENTOS
+               IF MyArrayC(Contador) > TOP1-VALOR
+                   MOVE TOP2-VALOR TO TOP3-VALOR
+                   MOVE TOP2-POS TO TOP3-POS
+                   MOVE TOP1-VALOR TO TOP2-VALOR
+                   MOVE TOP1-POS TO TOP2-POS
+                   MOVE MyArrayC(Contador) TO TOP1-VALOR
+                   MOVE Contador TO TOP1-POS
+               ELSE
+                   IF MyArrayC(Contador) > TOP2-VALOR
+                       MOVE TOP2-VALOR TO TOP3-VALOR
+                       MOVE TOP2-POS TO TOP3-POS
+                       MOVE MyArrayC(Contador) TO TOP2-VALOR
+                       MOVE Contador TO TOP2-POS
+                   ELSE
+                       IF MyArrayC(Contador) > TOP3-VALOR
+                           MOVE MyArrayC(Contador) TO TOP3-VALOR
+                           MOVE Contador TO TOP3-POS
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           OPEN OUTPUT TOP3-REPORT.
+           MOVE "TOP 3 DE LA LISTA" TO TOP3-REPORT-LINEA.
+           WRITE TOP3-REPORT-LINEA.
+           PERFORM ESCRIBIR-LINEA-TOP WITH TEST AFTER
+               VARYING Contador FROM 1 BY 1 UNTIL Contador > 3.
+           CLOSE TOP3-REPORT.
+
+       ESCRIBIR-LINEA-TOP.
+           MOVE SPACES TO TOP3-REPORT-LINEA.
+           EVALUATE Contador
+               WHEN 1
+                   MOVE TOP1-VALOR TO VALOR-EDIT
+                   STRING "1RO VALOR " DELIMITED BY SIZE
+                       VALOR-EDIT DELIMITED BY SIZE
+                       " POSICION " DELIMITED BY SIZE
+                       TOP1-POS DELIMITED BY SIZE
+                       INTO TOP3-REPORT-LINEA
+               WHEN 2
+                   MOVE TOP2-VALOR TO VALOR-EDIT
+                   STRING "2DO VALOR " DELIMITED BY SIZE
+                       VALOR-EDIT DELIMITED BY SIZE
+                       " POSICION " DELIMITED BY SIZE
+                       TOP2-POS DELIMITED BY SIZE
+                       INTO TOP3-REPORT-LINEA
+               WHEN 3
+                   MOVE TOP3-VALOR TO VALOR-EDIT
+                   STRING "3RO VALOR " DELIMITED BY SIZE
+                       VALOR-EDIT DELIMITED BY SIZE
+                       " POSICION " DELIMITED BY SIZE
+                       TOP3-POS DELIMITED BY SIZE
+                       INTO TOP3-REPORT-LINEA
+           END-EVALUATE.
+           WRITE TOP3-REPORT-LINEA.
+
+
+       Qui.
+      /QUITA DE MyArray TODOS LOS VALORES DE LA LISTA DE EXCLUSION
+      /DEL REGISTRO DE CONTROL Y DEJA CONSTANCIA EN UN LOG DE AUDITORIA
+           OPEN OUTPUT REMOVAL-LOG.
+           MOVE "LOG DE VALORES QUITADOS" TO REMOVAL-LOG-LINEA.
+           WRITE REMOVAL-LOG-LINEA.
+              PERFORM VARYING Contador FROM 1 BY 1
+                      UNTIL Contador > CANT-ELEMENTOS
+              MOVE 0 TO YA-REPORTADO(1)
+              PERFORM VARYING IND-EXCLUIR FROM 1 BY 1
+                      UNTIL IND-EXCLUIR > CR-CANT-EXCLUIR
+                  IF MyArray(Contador) =
+                          CR-VALORES-EXCLUIR(IND-EXCLUIR)
+                      MOVE 1 TO YA-REPORTADO(1)
+                  END-IF
+              END-PERFORM
+              IF YA-REPORTADO(1) = 1
+                  MOVE 0 TO MyArray2(Contador)
+                  PERFORM REGISTRAR-QUITADO
+              ELSE
+                MOVE MyArray(Contador) to MyArray2(Contador)
+                DISPLAY "Posicion ", Contador, ": ", MyArray2(Contador)
+              END-IF
+
+              END-PERFORM.
+           CLOSE REMOVAL-LOG.
+
+       REGISTRAR-QUITADO.
+           MOVE MyArray(Contador) TO VALOR-EDIT.
+           MOVE SPACES TO REMOVAL-LOG-LINEA.
+           STRING "VALOR " DELIMITED BY SIZE
+               VALOR-EDIT DELIMITED BY SIZE
+               " QUITADO DE LA POSICION " DELIMITED BY SIZE
+               Contador DELIMITED BY SIZE
+               INTO REMOVAL-LOG-LINEA.
+           WRITE REMOVAL-LOG-LINEA.
+
+       REGISTRAR-LOG-INICIO.
+      /DEJA CONSTANCIA DEL INICIO DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA4" TO RL-PROGRAMA.
+           MOVE "INICIO" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE CANT-ELEMENTOS TO CANT-ELEMENTOS-EDIT.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "CANT-ELEMENTOS=" DELIMITED BY SIZE
+               CANT-ELEMENTOS-EDIT DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       REGISTRAR-LOG-FIN.
+      /DEJA CONSTANCIA DEL FIN DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA4" TO RL-PROGRAMA.
+           MOVE "FIN" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE CANT-ELEMENTOS TO CANT-ELEMENTOS-EDIT.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "CANT-ELEMENTOS=" DELIMITED BY SIZE
+               CANT-ELEMENTOS-EDIT DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDANUM1,
+                                     CAMPO-GENERICO BY Num1.
+
+       END PROGRAM MATEMATICA4.
