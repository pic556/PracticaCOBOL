@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:Pedro Burgos
+      * Date:8/2/26
+      * Purpose:Encadenar-La-Corrida-Nocturna-De-La-Suite-Ejercicios
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJERCHAIN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHAIN-STATUS ASSIGN TO "CHAINSTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHAIN-STATUS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHAIN-STATUS.
+       01  CHAIN-STATUS-RECORD.
+           05  CKP-PASO            PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+
+       01 CANT-PASOS PIC 9(02) VALUE 7.
+       01 TABLA-PASOS.
+           05 PASO-ITEM OCCURS 7 TIMES.
+              10 PASO-NOMBRE    PIC X(15).
+              10 PASO-PROGRAMA  PIC X(15).
+
+       01 IND-PASO PIC 9(02).
+
+       01 CHAIN-STATUS-STATUS PIC X(02).
+       01 CHAIN-EOF-SW PIC X(01) VALUE "N".
+           88 CHAIN-EOF VALUE "Y".
+
+       01 ULTIMO-PASO-COMPLETADO PIC 9(02) VALUE 0.
+       01 PASO-INICIAL PIC 9(02).
+       01 REANUDAR-CADENA-SW PIC X(01) VALUE "N".
+           88 REANUDAR-CADENA VALUE "S".
+
+       01 MODO-BATCH-PARAM PIC X(01) VALUE "B".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM CARGAR-PASOS.
+           PERFORM LEER-CHECKPOINT-CADENA
+               THRU LEER-CHECKPOINT-CADENA-EXIT.
+
+           IF ULTIMO-PASO-COMPLETADO > 0
+               DISPLAY "HAY UNA CADENA ANTERIOR INCOMPLETA - ULTIMO "
+                   "PASO COMPLETADO: " ULTIMO-PASO-COMPLETADO
+               DISPLAY "REANUDAR DESDE EL SIGUIENTE PASO? (S/N): "
+               ACCEPT REANUDAR-CADENA-SW
+           END-IF.
+
+           IF NOT REANUDAR-CADENA
+               MOVE 0 TO ULTIMO-PASO-COMPLETADO
+               OPEN OUTPUT CHAIN-STATUS
+               CLOSE CHAIN-STATUS
+           END-IF.
+
+           COMPUTE PASO-INICIAL = ULTIMO-PASO-COMPLETADO + 1.
+           PERFORM EJECUTAR-PASO
+               VARYING IND-PASO FROM PASO-INICIAL BY 1
+               UNTIL IND-PASO > CANT-PASOS.
+
+           DISPLAY "CADENA NOCTURNA FINALIZADA".
+           GOBACK.
+
+       CARGAR-PASOS.
+      /ARMA LA SECUENCIA FIJA DE PASOS DE LA CORRIDA NOCTURNA
+           MOVE "MI-APP"      TO PASO-NOMBRE(1) PASO-PROGRAMA(1).
+           MOVE "MATEMATICA1" TO PASO-NOMBRE(2) PASO-PROGRAMA(2).
+           MOVE "MATEMATICA3" TO PASO-NOMBRE(3) PASO-PROGRAMA(3).
+           MOVE "MATEMATICA4" TO PASO-NOMBRE(4) PASO-PROGRAMA(4).
+           MOVE "MATEMATICA5" TO PASO-NOMBRE(5) PASO-PROGRAMA(5).
+           MOVE "MATEMATICA6" TO PASO-NOMBRE(6) PASO-PROGRAMA(6).
+           MOVE "Navidad2024" TO PASO-NOMBRE(7) PASO-PROGRAMA(7).
+
+       LEER-CHECKPOINT-CADENA.
+      /SI HAY UN CHECKPOINT DE UNA CADENA PREVIA, RECUPERA EL NUMERO
+      /DEL ULTIMO PASO COMPLETADO (LA ULTIMA LINEA DEL ARCHIVO). SI EL
+      /ARCHIVO NO EXISTE TODAVIA (PRIMERA CORRIDA), OPEN INPUT FALLA
+      /CON STATUS DISTINTO DE 00 Y NO HAY QUE INTENTAR LEERLO, PORQUE
+      /UN READ SOBRE UN ARCHIVO QUE NO ABRIO NO DISPARA AT END.
+           MOVE 0 TO ULTIMO-PASO-COMPLETADO.
+           OPEN INPUT CHAIN-STATUS.
+           IF CHAIN-STATUS-STATUS NOT = "00"
+               GO TO LEER-CHECKPOINT-CADENA-EXIT
+           END-IF.
+           READ CHAIN-STATUS
+               AT END MOVE "Y" TO CHAIN-EOF-SW
+           END-READ.
+           PERFORM UNTIL CHAIN-EOF
+               MOVE CKP-PASO TO ULTIMO-PASO-COMPLETADO
+               READ CHAIN-STATUS
+                   AT END MOVE "Y" TO CHAIN-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE CHAIN-STATUS.
+           MOVE "N" TO CHAIN-EOF-SW.
+       LEER-CHECKPOINT-CADENA-EXIT.
+           EXIT.
+
+       EJECUTAR-PASO.
+      /INVOCA EL PROGRAMA DEL PASO ACTUAL Y DEJA CONSTANCIA DE QUE
+      /TERMINO ANTES DE SEGUIR CON EL SIGUIENTE, PARA QUE UN ABEND A
+      /MITAD DE LA CADENA PUEDA REANUDARSE DESDE AQUI. LOS PASOS QUE
+      /NORMALMENTE PREGUNTAN MODO POR CONSOLA RECIBEN MODO-BATCH-PARAM
+      /POR LINKAGE PARA QUE LA CADENA CORRA DESATENDIDA; MATEMATICA4 Y
+      /MATEMATICA5 YA SON 100% POR ARCHIVO DE CONTROL Y NO LO NECESITAN
+           DISPLAY "EJECUTANDO PASO " IND-PASO ": "
+               PASO-NOMBRE(IND-PASO).
+           EVALUATE PASO-PROGRAMA(IND-PASO)
+               WHEN "MI-APP"
+               WHEN "MATEMATICA1"
+               WHEN "MATEMATICA3"
+               WHEN "MATEMATICA6"
+               WHEN "Navidad2024"
+                   CALL PASO-PROGRAMA(IND-PASO) USING MODO-BATCH-PARAM
+               WHEN OTHER
+                   CALL PASO-PROGRAMA(IND-PASO)
+           END-EVALUATE.
+           PERFORM REGISTRAR-PASO-COMPLETADO.
+
+       REGISTRAR-PASO-COMPLETADO.
+           MOVE IND-PASO TO CKP-PASO.
+           OPEN EXTEND CHAIN-STATUS.
+           WRITE CHAIN-STATUS-RECORD.
+           CLOSE CHAIN-STATUS.
+
+       END PROGRAM EJERCHAIN.
