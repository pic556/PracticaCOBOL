@@ -1,80 +1,381 @@
-      ******************************************************************
-      * Author:Pedro Burgos
-      * Date:11/1/24
-      * Purpose:Practica-Matematica
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATEMATICA3.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 Num1 PIC 9(3).
-       01 Fac PIC 9(6) COMP-5 VALUE 1.
-
-       01 Num2 PIC 9(3).
-       01 SumI PIC 9(3) VALUE 0.
-       01 Ind  PIC 9(3) VALUE 1.
-
-       01 Res_Resto PIC 9(3).
-       01 BOOLEAN-VARIABLE   PIC 9 VALUE 0.
-
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "Ingrese su NU1: ".
-           ACCEPT Num1.
-           DISPLAY "Ingrese su NU2: ".
-           ACCEPT Num2.
-
-
-
-
-           PERFORM Fact.
-           DISPLAY SPACE.
-           DISPLAY "EL FACTORIAL DE NU1 ES: " Fac.
-
-      /FACT de factorial
-
-
-
-           PERFORM SICSM.
-      /SICSM. es sumaImparesCuyoCuadSeaMenorque
-      /Escribir una funcion que sume sus impares ,que sean menores
-      /al cuadrado de esta , ejemplo de 30 solo tengo
-      / 1 + 3 + 5 = 9
-           DISPLAY "LA sumaImparesCuyoCuadSeaMenorqueNu1 es  : " SumI.
-
-
-           STOP RUN.
-
-       Fact.
-              IF Num1 NOT = 1 THEN
-                     COMPUTE Fac = Fac * Num1
-                     COMPUTE Num1 = Num1 - 1
-                     PERFORM Fact
-              END-IF.
-
-
-
-
-       SICSM.
-              IF Ind < Num2 THEN
-                            IF Ind**2 < Num2 THEN
-                                  COMPUTE SumI = SumI + Ind
-                                  COMPUTE ind = Ind + 2
-                                  PERFORM SICSM
-                            ELSE
-                                   COMPUTE Ind = ind + 4
-                                   PERFORM SICSM
-
-                            END-IF
-              END-IF.
-
-
-       END PROGRAM MATEMATICA3.
+      ******************************************************************
+      * Author:Pedro Burgos
+      * Date:11/1/24
+      * Purpose:Practica-Matematica
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATEMATICA3 IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM1-FILE ASSIGN TO "NUM1LIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NUM1-FILE-STATUS.
+
+           SELECT FACT-REPORT ASSIGN TO "RPTFACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FACT-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "MATE3CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT RUN-LOG ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+           SELECT RESULT-CSV ASSIGN TO "RESULTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULT-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUM1-FILE.
+       01  NUM1-FILE-RECORD.
+           05  NF-NUM1             PIC 9(03).
+
+       FD  FACT-REPORT.
+       01  FACT-REPORT-LINEA       PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-ULTIMO-NUM1     PIC 9(03).
+
+       FD  RUN-LOG.
+           COPY "RUNLOGR.cpy".
+
+       FD  RESULT-CSV.
+           COPY "CSVREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 Num1 PIC 9(3).
+       01 Fac PIC 9(6) COMP-5 VALUE 1.
+       01 MAX-FAC PIC 9(6) VALUE 999999.
+       01 FAC-OVERFLOW-SW PIC X(01) VALUE "N".
+           88 FAC-OVERFLOW VALUE "Y".
+
+       01 Num2 PIC 9(3).
+       01 SumI PIC 9(3) VALUE 0.
+       01 Ind  PIC 9(3) VALUE 1.
+
+       COPY "COMMFLDS.cpy".
+
+      * Tabla para mostrar el detalle de los impares acumulados por
+      * SICSM y la cantidad de iteraciones realizadas.
+       01 CANT-IMPARES PIC 9(03) VALUE 0.
+       01 TABLA-IMPARES.
+           05 IMPAR-ITEM OCCURS 500 TIMES PIC 9(03).
+       01 ITERACIONES-SICSM PIC 9(05) VALUE 0.
+       01 IND-IMPAR PIC 9(03) COMP.
+
+       01 MODO-EJECUCION PIC X(01) VALUE "I".
+           88 MODO-INTERACTIVO VALUE "I".
+           88 MODO-BATCH       VALUE "B".
+
+       01 NUM1-FILE-STATUS    PIC X(02).
+       01 FACT-REPORT-STATUS  PIC X(02).
+       01 CHECKPOINT-STATUS   PIC X(02).
+
+       01 NUM1-EOF-SW PIC X(01) VALUE "N".
+           88 NUM1-EOF VALUE "Y".
+
+       01 ULTIMO-PROCESADO PIC 9(03) VALUE 0.
+       01 REANUDAR-SW PIC X(01) VALUE "N".
+           88 REANUDAR VALUE "Y".
+
+       01 NUM1-EDIT PIC ZZ9.
+       01 FAC-EDIT  PIC ZZZZZ9.
+       01 SUMI-EDIT PIC ZZ9.
+
+       01 RUN-LOG-STATUS    PIC X(02).
+       01 CURRENT-DATE-FLD  PIC X(08).
+       01 CURRENT-TIME-FLD  PIC X(08).
+
+       01 RESULT-CSV-STATUS PIC X(02).
+       01 NUM1-PARA-CSV     PIC 9(03).
+
+       LINKAGE SECTION.
+      /LK-MODO-EJECUCION ES OPCIONAL: EJERCHAIN LO PASA CON "B" PARA
+      /CORRER LA CADENA NOCTURNA SIN OPERADOR EN LA CONSOLA; CUANDO SE
+      /LLAMA SIN PARAMETRO (EJERMENU, O EL PROGRAMA SUELTO) SE SIGUE
+      /PREGUNTANDO POR CONSOLA COMO ANTES
+       01 LK-MODO-EJECUCION PIC X(01).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-MODO-EJECUCION.
+       MAIN-PROCEDURE.
+           IF ADDRESS OF LK-MODO-EJECUCION = NULL
+               DISPLAY "MODO (I)NTERACTIVO O (B)ATCH: "
+               ACCEPT MODO-EJECUCION
+           ELSE
+               MOVE LK-MODO-EJECUCION TO MODO-EJECUCION
+           END-IF.
+
+           PERFORM REGISTRAR-LOG-INICIO.
+
+           IF MODO-BATCH
+               PERFORM PROCESO-BATCH
+           ELSE
+               PERFORM PROCESO-INTERACTIVO
+           END-IF.
+
+           PERFORM REGISTRAR-LOG-FIN.
+           GOBACK.
+
+       PROCESO-INTERACTIVO.
+           DISPLAY "Ingrese su NU1: ".
+           PERFORM VALIDANUM1.
+           DISPLAY "Ingrese su NU2: ".
+           PERFORM VALIDANUM2.
+
+           MOVE Num1 TO NUM1-PARA-CSV.
+           MOVE 1 TO Fac.
+           MOVE "N" TO FAC-OVERFLOW-SW.
+           PERFORM Fact.
+           DISPLAY SPACE.
+           IF FAC-OVERFLOW
+               DISPLAY "EL FACTORIAL DE NU1 ES DEMASIADO GRANDE PARA "
+                   "Fac"
+           ELSE
+               DISPLAY "EL FACTORIAL DE NU1 ES: " Fac
+           END-IF.
+           PERFORM ESCRIBIR-CSV.
+      /FACT de factorial
+
+           MOVE 0 TO SumI.
+           MOVE 1 TO Ind.
+           MOVE 0 TO CANT-IMPARES.
+           MOVE 0 TO ITERACIONES-SICSM.
+           PERFORM SICSM.
+      /SICSM. es sumaImparesCuyoCuadSeaMenorque
+      /Escribir una funcion que sume sus impares ,que sean menores
+      /al cuadrado de esta , ejemplo de 30 solo tengo
+      / 1 + 3 + 5 = 9
+           DISPLAY "LA sumaImparesCuyoCuadSeaMenorqueNu1 es  : " SumI.
+           PERFORM MOSTRAR-DETALLE-SICSM.
+
+       PROCESO-BATCH.
+      /LEE NUM1-FILE Y ESCRIBE UNA TABLA DE FACTORIALES. SI EXISTE UN
+      /CHECKPOINT DE UNA CORRIDA ANTERIOR, SALTA LOS VALORES YA
+      /PROCESADOS PARA PODER REANUDAR UN JOB QUE ABENDEO A MITAD DE CAMINO.
+           PERFORM LEER-CHECKPOINT THRU LEER-CHECKPOINT-EXIT.
+
+           OPEN INPUT NUM1-FILE.
+           IF REANUDAR
+               OPEN EXTEND FACT-REPORT
+           ELSE
+               OPEN OUTPUT FACT-REPORT
+           END-IF.
+           IF REANUDAR
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+           MOVE "TABLA DE FACTORIALES" TO FACT-REPORT-LINEA.
+           IF NOT REANUDAR
+               WRITE FACT-REPORT-LINEA
+           END-IF.
+
+           READ NUM1-FILE
+               AT END MOVE "Y" TO NUM1-EOF-SW
+           END-READ.
+
+           PERFORM UNTIL NUM1-EOF
+               MOVE NF-NUM1 TO Num1
+               IF REANUDAR AND Num1 NOT > ULTIMO-PROCESADO
+                   CONTINUE
+               ELSE
+                   MOVE Num1 TO NUM1-PARA-CSV
+                   MOVE 1 TO Fac
+                   MOVE "N" TO FAC-OVERFLOW-SW
+                   PERFORM Fact
+                   PERFORM ESCRIBIR-LINEA-FACTORIAL
+                   PERFORM ESCRIBIR-CHECKPOINT
+                   PERFORM ESCRIBIR-CSV
+               END-IF
+               READ NUM1-FILE
+                   AT END MOVE "Y" TO NUM1-EOF-SW
+               END-READ
+           END-PERFORM.
+
+           CLOSE NUM1-FILE.
+           CLOSE FACT-REPORT.
+           CLOSE CHECKPOINT-FILE.
+
+       LEER-CHECKPOINT.
+      /SI HAY UN CHECKPOINT DE UNA CORRIDA PREVIA, REANUDA DESDE EL
+      /ULTIMO VALOR PROCESADO (LA ULTIMA LINEA DEL ARCHIVO). SI EL
+      /ARCHIVO NO EXISTE TODAVIA (PRIMERA CORRIDA), OPEN INPUT FALLA
+      /CON STATUS DISTINTO DE 00 Y NO HAY QUE INTENTAR LEERLO, PORQUE
+      /UN READ SOBRE UN ARCHIVO QUE NO ABRIO NO DISPARA AT END.
+           MOVE "N" TO REANUDAR-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT = "00"
+               GO TO LEER-CHECKPOINT-EXIT
+           END-IF.
+           READ CHECKPOINT-FILE
+               AT END MOVE "Y" TO NUM1-EOF-SW
+           END-READ.
+           PERFORM UNTIL NUM1-EOF
+               MOVE "Y" TO REANUDAR-SW
+               MOVE CKP-ULTIMO-NUM1 TO ULTIMO-PROCESADO
+               READ CHECKPOINT-FILE
+                   AT END MOVE "Y" TO NUM1-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           MOVE "N" TO NUM1-EOF-SW.
+       LEER-CHECKPOINT-EXIT.
+           EXIT.
+
+       ESCRIBIR-CHECKPOINT.
+      /REGISTRA EL ULTIMO VALOR PROCESADO CORRECTAMENTE (NUM1-PARA-CSV
+      /SE USA PORQUE Fact CONSUME Num1 POR RECURSION)
+           MOVE NUM1-PARA-CSV TO CKP-ULTIMO-NUM1.
+           WRITE CHECKPOINT-RECORD.
+
+       ESCRIBIR-CSV.
+      /AGREGA UNA FILA AL EXTRACTO COMPARTIDO RESULTCSV CON EL
+      /FACTORIAL CALCULADO (NUM1-PARA-CSV SE CAPTURA ANTES DE Fact
+      /PORQUE ESTE PARRAFO CONSUME Num1 POR RECURSION)
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           MOVE SPACES TO CSV-LINEA.
+           IF FAC-OVERFLOW
+               STRING "MATEMATICA3" DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   CURRENT-DATE-FLD DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   NUM1-PARA-CSV DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   "OVERFLOW" DELIMITED BY SIZE
+                   INTO CSV-LINEA
+           ELSE
+               MOVE Fac TO FAC-EDIT
+               STRING "MATEMATICA3" DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   CURRENT-DATE-FLD DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   NUM1-PARA-CSV DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FAC-EDIT DELIMITED BY SIZE
+                   INTO CSV-LINEA
+           END-IF.
+           OPEN EXTEND RESULT-CSV.
+           IF RESULT-CSV-STATUS NOT = "00"
+               OPEN OUTPUT RESULT-CSV
+           END-IF.
+           WRITE CSV-RECORD.
+           CLOSE RESULT-CSV.
+
+       ESCRIBIR-LINEA-FACTORIAL.
+      /NUM1-PARA-CSV SE USA PORQUE Fact CONSUME Num1 POR RECURSION
+           MOVE NUM1-PARA-CSV TO NUM1-EDIT.
+           MOVE SPACES TO FACT-REPORT-LINEA.
+           IF FAC-OVERFLOW
+               STRING NUM1-EDIT DELIMITED BY SIZE
+                   " FACTORIAL DEMASIADO GRANDE" DELIMITED BY SIZE
+                   INTO FACT-REPORT-LINEA
+           ELSE
+               MOVE Fac TO FAC-EDIT
+               STRING NUM1-EDIT DELIMITED BY SIZE
+                   "! = " DELIMITED BY SIZE
+                   FAC-EDIT DELIMITED BY SIZE
+                   INTO FACT-REPORT-LINEA
+           END-IF.
+           WRITE FACT-REPORT-LINEA.
+
+       Fact.
+      /0! Y 1! VALEN 1 Y NO REQUIEREN MAS RECURSION; SE PRUEBAN ANTES
+      /DE DIVIDIR POR Num1 PARA EVITAR UNA DIVISION POR CERO CUANDO
+      /Num1 = 0
+              IF Num1 NOT = 1 AND Num1 NOT = 0 THEN
+                     IF Fac > MAX-FAC / Num1
+                            MOVE "Y" TO FAC-OVERFLOW-SW
+                     ELSE
+                            COMPUTE Fac = Fac * Num1
+                            COMPUTE Num1 = Num1 - 1
+                            PERFORM Fact
+                     END-IF
+              END-IF.
+
+       MOSTRAR-DETALLE-SICSM.
+      /MUESTRA LOS IMPARES ACUMULADOS Y LA CANTIDAD DE ITERACIONES
+           DISPLAY "IMPARES ACUMULADOS (" CANT-IMPARES "):".
+           PERFORM VARYING IND-IMPAR FROM 1 BY 1
+                   UNTIL IND-IMPAR > CANT-IMPARES
+               MOVE IMPAR-ITEM(IND-IMPAR) TO SUMI-EDIT
+               DISPLAY "  " SUMI-EDIT
+           END-PERFORM.
+           DISPLAY "ITERACIONES REALIZADAS: " ITERACIONES-SICSM.
+
+       SICSM.
+              ADD 1 TO ITERACIONES-SICSM.
+              IF Ind < Num2 THEN
+                            IF Ind**2 < Num2 THEN
+                                  COMPUTE SumI = SumI + Ind
+                                  ADD 1 TO CANT-IMPARES
+                                  MOVE Ind TO IMPAR-ITEM(CANT-IMPARES)
+                                  COMPUTE ind = Ind + 2
+                                  PERFORM SICSM
+                            ELSE
+                                   COMPUTE Ind = ind + 4
+                                   PERFORM SICSM
+
+                            END-IF
+              END-IF.
+
+
+       REGISTRAR-LOG-INICIO.
+      /DEJA CONSTANCIA DEL INICIO DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA3" TO RL-PROGRAMA.
+           MOVE "INICIO" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       REGISTRAR-LOG-FIN.
+      /DEJA CONSTANCIA DEL FIN DE LA CORRIDA EN EL RUN-LOG COMPARTIDO
+           ACCEPT CURRENT-DATE-FLD FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME-FLD FROM TIME.
+           OPEN EXTEND RUN-LOG.
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "MATEMATICA3" TO RL-PROGRAMA.
+           MOVE "FIN" TO RL-EVENTO.
+           MOVE SPACES TO RL-TIMESTAMP.
+           STRING CURRENT-DATE-FLD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               CURRENT-TIME-FLD DELIMITED BY SIZE
+               INTO RL-TIMESTAMP.
+           MOVE SPACES TO RL-DATOS-CLAVE.
+           STRING "MODO=" DELIMITED BY SIZE
+               MODO-EJECUCION DELIMITED BY SIZE
+               INTO RL-DATOS-CLAVE.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDANUM1,
+                                     CAMPO-GENERICO BY Num1.
+       COPY "NUMACCPT.cpy" REPLACING PARRAFO-GENERICO BY VALIDANUM2,
+                                     CAMPO-GENERICO BY Num2.
+
+       END PROGRAM MATEMATICA3.
